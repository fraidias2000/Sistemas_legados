@@ -0,0 +1,172 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. INTERES.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT USERFILE ASSIGN TO DISK "USERS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS USER-TARJ
+           FILE STATUS IS FSU.
+
+           SELECT MOVFILE ASSIGN TO DISK "MOVS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-CLAVE
+           FILE STATUS IS FSM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERFILE
+           LABEL RECORDS ARE STANDARD.
+           COPY USERFD.
+
+       FD MOVFILE
+           LABEL RECORDS ARE STANDARD.
+           COPY MOVFD.
+
+         WORKING-STORAGE SECTION.
+         77 FSU                       PIC XX.
+         77 FSM                       PIC XX.
+         77 NUM-CUENTA-ACTUAL         PIC A(2)9(22).
+         77 IND-CUENTA                PIC 9.
+         77 MOV-SIGUIENTE-SEC         PIC 9(6).
+         77 TIPO-INTERES              PIC V9(4) VALUE 0.0010.
+         77 COMISION-MANTENIMIENTO    PIC 9(3)V99 VALUE 1.50.
+         77 SALDO-ACTUAL-CTA          PIC S9(9)V99.
+         77 ABONO-INTERES-CTA         PIC S9(9)V99.
+         77 IMPORTE-LIQUIDACION-MOV   PIC --------9.99.
+         77 CONCEPTO-LIQUIDACION-MOV  PIC X(40).
+
+         01 FECHA.
+             02 AA                    PIC 9999.
+             02 MM                    PIC 99.
+             02 DD                    PIC 99.
+         01 FECHAF.
+             02 DD                    PIC 99.
+             02 FILLER                PIC X VALUE "/".
+             02 MM                    PIC 99.
+             02 FILLER                PIC X VALUE "/".
+             02 AA                    PIC 9999.
+         01 HORA.
+             02 HH                    PIC 99.
+             02 MM                    PIC 99.
+             02 SS                    PIC 99.
+         01 HORAF.
+             02 HH                    PIC 99.
+             02 FILLER                PIC X VALUE ":".
+             02 MM                    PIC 99.
+             02 FILLER                PIC X VALUE ":".
+             02 SS                    PIC 99.
+
+        PROCEDURE DIVISION.
+      *Procedimiento inicio
+       INICIO.
+           PERFORM OBTENER-FECHA.
+           OPEN I-O USERFILE.
+
+           PERFORM PROCESAR-USUARIOS THRU FIN-PROCESAR-USUARIOS.
+
+           CLOSE USERFILE.
+           STOP RUN.
+
+      *Procedimiento obtener-fecha
+       OBTENER-FECHA.
+           ACCEPT FECHA FROM DATE YYYYMMDD.
+           MOVE CORR FECHA TO FECHAF.
+           ACCEPT HORA FROM TIME.
+           MOVE CORR HORA TO HORAF.
+
+      *Procedimiento procesar-usuarios
+      *Recorre USERFILE completo y liquida intereses y comision de
+      *mantenimiento de cada una de las tres cuentas de cada usuario.
+       PROCESAR-USUARIOS.
+         INICIO-LEER-USUARIOS.
+           READ USERFILE NEXT RECORD
+                AT END GO TO FIN-PROCESAR-USUARIOS.
+
+           MOVE 1 TO IND-CUENTA.
+           MOVE USER-NUM-CUENTA1 TO NUM-CUENTA-ACTUAL.
+           MOVE USER-SALDO1 TO SALDO-ACTUAL-CTA.
+           PERFORM LIQUIDAR-CUENTA THRU FIN-LIQUIDAR-CUENTA.
+           MOVE SALDO-ACTUAL-CTA TO USER-SALDO1.
+
+           MOVE 2 TO IND-CUENTA.
+           MOVE USER-NUM-CUENTA2 TO NUM-CUENTA-ACTUAL.
+           MOVE USER-SALDO2 TO SALDO-ACTUAL-CTA.
+           PERFORM LIQUIDAR-CUENTA THRU FIN-LIQUIDAR-CUENTA.
+           MOVE SALDO-ACTUAL-CTA TO USER-SALDO2.
+
+           MOVE 3 TO IND-CUENTA.
+           MOVE USER-NUM-CUENTA3 TO NUM-CUENTA-ACTUAL.
+           MOVE USER-SALDO3 TO SALDO-ACTUAL-CTA.
+           PERFORM LIQUIDAR-CUENTA THRU FIN-LIQUIDAR-CUENTA.
+           MOVE SALDO-ACTUAL-CTA TO USER-SALDO3.
+
+           REWRITE REG-USUARIO.
+
+           GO TO INICIO-LEER-USUARIOS.
+       FIN-PROCESAR-USUARIOS.
+           EXIT.
+
+      *Procedimiento liquidar-cuenta
+      *Abona el interes mensual y carga la comision de mantenimiento
+      *de NUM-CUENTA-ACTUAL sobre SALDO-ACTUAL-CTA, anotando ambos
+      *movimientos en MOVS.DAT con el mismo formato que usa CAJERO.
+       LIQUIDAR-CUENTA.
+           COMPUTE ABONO-INTERES-CTA ROUNDED =
+                             SALDO-ACTUAL-CTA * TIPO-INTERES.
+           ADD ABONO-INTERES-CTA TO SALDO-ACTUAL-CTA.
+           MOVE "Abono intereses" TO CONCEPTO-LIQUIDACION-MOV.
+           MOVE ABONO-INTERES-CTA TO IMPORTE-LIQUIDACION-MOV.
+           PERFORM ANOTAR-MOVIMIENTO THRU FIN-ANOTAR-MOVIMIENTO.
+
+           SUBTRACT COMISION-MANTENIMIENTO FROM SALDO-ACTUAL-CTA.
+           MOVE "Comision mantenimiento" TO CONCEPTO-LIQUIDACION-MOV.
+           COMPUTE IMPORTE-LIQUIDACION-MOV =
+                             COMISION-MANTENIMIENTO * -1.
+           PERFORM ANOTAR-MOVIMIENTO THRU FIN-ANOTAR-MOVIMIENTO.
+       FIN-LIQUIDAR-CUENTA.
+           EXIT.
+
+      *Procedimiento anotar-movimiento
+      *Escribe en MOVS.DAT, con el numero de secuencia que le
+      *corresponda, el movimiento de NUM-CUENTA-ACTUAL descrito en
+      *CONCEPTO-LIQUIDACION-MOV e IMPORTE-LIQUIDACION-MOV.
+       ANOTAR-MOVIMIENTO.
+           PERFORM SIGUIENTE-NUM-MOV THRU FIN-SIGUIENTE-NUM-MOV.
+           MOVE CONCEPTO-LIQUIDACION-MOV TO MOV-CONCEPTO.
+           MOVE IMPORTE-LIQUIDACION-MOV TO MOV-CANTIDAD.
+           MOVE " " TO MOV-CUENTA-DESTINO.
+           MOVE SALDO-ACTUAL-CTA TO MOV-SALDO.
+           MOVE NUM-CUENTA-ACTUAL TO MOV-ID.
+           MOVE MOV-SIGUIENTE-SEC TO MOV-NUM-SEC.
+           MOVE FECHAF TO MOV-FECHA.
+           MOVE HORAF TO MOV-HORA.
+           OPEN I-O MOVFILE.
+           WRITE REG-MOVIMIENTOS.
+           CLOSE MOVFILE.
+       FIN-ANOTAR-MOVIMIENTO.
+           EXIT.
+
+      *Procedimiento siguiente-num-mov
+      *Calcula el siguiente numero de secuencia de movimiento para
+      *NUM-CUENTA-ACTUAL, igual que hace CAJERO para NCUENTA.
+       SIGUIENTE-NUM-MOV.
+           MOVE 0 TO MOV-SIGUIENTE-SEC.
+           OPEN INPUT MOVFILE.
+         INICIO-BUSCAR-SEC-MOV.
+           READ MOVFILE NEXT RECORD AT END
+                  GO TO FIN-BUSCAR-SEC-MOV.
+           IF MOV-ID = NUM-CUENTA-ACTUAL
+             IF MOV-NUM-SEC > MOV-SIGUIENTE-SEC
+               MOVE MOV-NUM-SEC TO MOV-SIGUIENTE-SEC.
+           GO TO INICIO-BUSCAR-SEC-MOV.
+         FIN-BUSCAR-SEC-MOV.
+           CLOSE MOVFILE.
+           ADD 1 TO MOV-SIGUIENTE-SEC.
+       FIN-SIGUIENTE-NUM-MOV.
+           EXIT.
+
+       END PROGRAM INTERES.
