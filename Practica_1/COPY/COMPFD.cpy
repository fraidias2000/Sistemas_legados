@@ -0,0 +1,20 @@
+      *Copia del registro de compensacion interbancaria
+      *(COMPENSACION.DAT), usado para liquidar al cierre del dia
+      *las transferencias cuya cuenta destino no es de este banco.
+         01 REG-COMPENSACION.
+           02 COMP-CUENTA-ORIGEN     PIC A(2)9(22).
+           02 COMP-CUENTA-DESTINO    PIC A(2)9(22).
+           02 COMP-TITULAR-DESTINO   PIC X(15).
+           02 COMP-IMPORTE           PIC 9(9)V99.
+           02 COMP-FECHA.
+              03 DDC                  PIC 99.
+              03 FILLER              PIC X.
+              03 MMC                  PIC 99.
+              03 FILLER              PIC X.
+              03 AAC                  PIC 9999.
+           02 COMP-HORA.
+              03 HH                  PIC 99.
+              03 FILLER              PIC X.
+              03 MM                  PIC 99.
+              03 FILLER              PIC X.
+              03 SS                  PIC 99.
