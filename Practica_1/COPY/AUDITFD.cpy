@@ -0,0 +1,18 @@
+      *Copia del registro de auditoria de accesos (AUDITACC.DAT),
+      *historico de todos los intentos de acceso al cajero, con
+      *independencia de si tuvieron exito o no.
+         01 REG-AUDITORIA-ACCESO.
+           02 AUD-TARJETA            PIC 9(10).
+           02 AUD-RESULTADO          PIC X(01).
+           02 AUD-FECHA.
+              03 DDU                  PIC 99.
+              03 FILLER              PIC X.
+              03 MMU                  PIC 99.
+              03 FILLER              PIC X.
+              03 AAU                  PIC 9999.
+           02 AUD-HORA.
+              03 HH                  PIC 99.
+              03 FILLER              PIC X.
+              03 MM                  PIC 99.
+              03 FILLER              PIC X.
+              03 SS                  PIC 99.
