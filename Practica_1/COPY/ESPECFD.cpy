@@ -0,0 +1,14 @@
+      *Copia del registro de espectaculos (ESPEC.DAT), comun a todos
+      *los programas que acceden a la cartelera.
+         01 REG-ESPECTACULO.
+           02 ESPEC-NUMERO           PIC 99.
+           02 ESPEC-NOMBRE           PIC X(20).
+           02 ESPEC-PRECIO-ENTRADA   PIC 999V99.
+           02 ESPEC-DESCRIPCION      PIC X(30).
+           02 ESPEC-ENT-DISPONIBLES  PIC 9(3).
+           02 ESPEC-FECHA.
+              03 DDE                 PIC 99.
+              03 FILLER              PIC X.
+              03 MME                 PIC 99.
+              03 FILLER              PIC X.
+              03 AAE                 PIC 9999.
