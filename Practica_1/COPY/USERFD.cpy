@@ -0,0 +1,16 @@
+      *Copia del registro de usuarios (USERS.DAT), comun a todos
+      *los programas que acceden al fichero de usuarios.
+         01 REG-USUARIO.
+            02 USER-TARJ             PIC 9(10).
+            02 USER-PIN              PIC 9(4).
+            02 USER-SALDO1           PIC 9(9)V99.
+            02 USER-SALDO2           PIC 9(9)V99.
+            02 USER-SALDO3           PIC 9(9)V99.
+            02 USER-DNI              PIC X(9).
+            02 USER-NOM-APE          PIC X(30).
+            02 USER-TFNO             PIC X(9).
+            02 USER-DIRECCION        PIC X(25).
+            02 USER-BLOQUEADA        PIC X.
+            02 USER-NUM-CUENTA1      PIC A(2)9(22).
+            02 USER-NUM-CUENTA2      PIC A(2)9(22).
+            02 USER-NUM-CUENTA3      PIC A(2)9(22).
