@@ -0,0 +1,27 @@
+      *Copia del registro de movimientos (MOVS.DAT), comun a todos
+      *los programas que acceden al historico de movimientos.
+         01 REG-MOVIMIENTOS.
+           02 MOV-CLAVE.
+              03 MOV-ID              PIC A(2)9(22).
+              03 MOV-NUM-SEC         PIC 9(6).
+           02 MOV-CONCEPTO           PIC X(40).
+           02 MOV-CANTIDAD           PIC --------9.99.
+           02 MOV-CUENTA-DESTINO     PIC A(2)9(22).
+           02 MOV-REF-COMPRA REDEFINES MOV-CUENTA-DESTINO.
+              03 MOV-REF-ESPEC-NUMERO PIC 99.
+              03 MOV-REF-NUM-ENTRADAS PIC 999.
+              03 MOV-REF-REEMBOLSADO PIC X.
+              03 FILLER              PIC X(18).
+           02 MOV-SALDO              PIC 9(9)V99.
+           02 MOV-FECHA.
+              03 DDM                  PIC 99.
+              03 FILLER              PIC X.
+              03 MMM                  PIC 99.
+              03 FILLER              PIC X.
+              03 AAM                  PIC 9999.
+           02 MOV-HORA.
+              03 HH                  PIC 99.
+              03 FILLER              PIC X.
+              03 MM                  PIC 99.
+              03 FILLER              PIC X.
+              03 SS                  PIC 99.
