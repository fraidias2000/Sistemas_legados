@@ -0,0 +1,5 @@
+      *Copia del registro de control de accesos (LOGIN.DAT), comun
+      *a todos los programas que comprueban intentos de acceso.
+         01 REG-LOGIN.
+           02 LOGIN-TARJ             PIC 9(10).
+           02 LOGIN-NUM-INTENTOS     PIC 9.
