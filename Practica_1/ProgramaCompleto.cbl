@@ -11,8 +11,9 @@
            FILE STATUS IS FSU.
 
            SELECT MOVFILE ASSIGN TO DISK "MOVS.DAT"
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-CLAVE
            FILE STATUS IS FSM.
 
            SELECT ESPECFILE ASSIGN TO DISK "ESPEC.DAT"
@@ -27,73 +28,51 @@
            RECORD KEY IS LOGIN-TARJ
            FILE STATUS IS FSL.
 
+           SELECT COMPFILE ASSIGN TO DISK "COMPENSACION.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FSC.
+
+           SELECT AUDITFILE ASSIGN TO DISK "AUDITACC.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FSA.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD USERFILE
            LABEL RECORDS ARE STANDARD.
-         01 REG-USUARIO.
-            02 USER-TARJ             PIC 9(10).
-            02 USER-PIN              PIC 9(4).
-            02 USER-SALDO1           PIC 9(9)V99.
-            02 USER-SALDO2           PIC 9(9)V99.
-            02 USER-SALDO3           PIC 9(9)V99.
-            02 USER-DNI              PIC X(9).
-            02 USER-NOM-APE          PIC X(30).
-            02 USER-TFNO             PIC X(9).
-            02 USER-DIRECCION        PIC X(25).
-            02 USER-BLOQUEADA        PIC X.
-            02 USER-NUM-CUENTA1      PIC A(2)9(22).
-            02 USER-NUM-CUENTA2      PIC A(2)9(22).
-            02 USER-NUM-CUENTA3      PIC A(2)9(22).
+           COPY USERFD.
 
        FD MOVFILE
            LABEL RECORDS ARE STANDARD.
-         01 REG-MOVIMIENTOS.
-           02 MOV-ID                 PIC X(20).
-           02 MOV-CONCEPTO           PIC X(40).
-           02 MOV-CANTIDAD           PIC --------9.99.
-           02 MOV-CUENTA-DESTINO     PIC A(2)9(22).
-           02 MOV-SALDO              PIC 9(9)V99.
-           02 MOV-FECHA.
-              03 DDM                  PIC 99.
-              03 FILLER              PIC X.
-              03 MMM                  PIC 99.
-              03 FILLER              PIC X.
-              03 AAM                  PIC 99.
-           02 MOV-HORA.
-              03 HH                  PIC 99.
-              03 FILLER              PIC X.
-              03 MM                  PIC 99.
-              03 FILLER              PIC X.
-              03 SS                  PIC 99.
+           COPY MOVFD.
 
          FD ESPECFILE
            LABEL RECORDS ARE STANDARD.
-         01 REG-ESPECTACULO.
-           02 ESPEC-NUMERO           PIC 99.
-           02 ESPEC-NOMBRE           PIC X(20).
-           02 ESPEC-PRECIO-ENTRADA   PIC 999V99.
-           02 ESPEC-DESCRIPCION      PIC X(30).
-           02 ESPEC-ENT-DISPONIBLES  PIC 9(3).
-           02 ESPEC-FECHA.
-              03 DDE                 PIC 99.
-              03 FILLER              PIC X.
-              03 MME                 PIC 99.
-              03 FILLER              PIC X.
-              03 AAE                 PIC 9999.
+           COPY ESPECFD.
 
          FD LOGINFILE
            LABEL RECORDS ARE STANDARD.
-         01 REG-LOGIN.
-           02 LOGIN-TARJ             PIC 9(10).
-           02 LOGIN-NUM-INTENTOS     PIC 9.
+           COPY LOGINFD.
+
+         FD COMPFILE
+           LABEL RECORDS ARE STANDARD.
+           COPY COMPFD.
+
+         FD AUDITFILE
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITFD.
 
          WORKING-STORAGE SECTION.
          77 codigoGuapeton           PIC 9999.
          77 AUXILIAR                 PIC 9(10).
          77 OP                       PIC X.
          77 OPCION                   PIC 9.
+         77 FSC                       PIC XX.
+         77 FSA                       PIC XX.
+         77 IND-OTRO-BANCO            PIC X VALUE "N".
          77 FSU                      PIC XX.
          77 FSE                      PIC XX.
          77 FSM                      PIC XX.
@@ -105,12 +84,14 @@
          77 LINEA-MOV                PIC 99 VALUE 12.
          77 NCUENTA                  PIC A(2)9(22).
          77 USER-SALDO               PIC 9(9)V99.
+         77 MOV-SIGUIENTE-SEC        PIC 9(6) VALUE 0.
+         77 MOV-CANTIDAD-NUM         PIC S9(9)V99.
 
          01 MOVIMIENTO.
             02 LINEA-DETALLE-MOV OCCURS 999 TIMES.
                 03 FILLER                PIC X(1) VALUE SPACES.
-                03 FECHA-D               PIC X(8).
-                03 FILLER                PIC X(3) VALUE SPACES.
+                03 FECHA-D               PIC X(10).
+                03 FILLER                PIC X(1) VALUE SPACES.
                 03 CONCEPTO-D            PIC X(38).
                 03 FILLER                PIC X(2) VALUE SPACES.
                 03 CANTIDAD-D            PIC --------9.99.
@@ -174,18 +155,23 @@
             02 ERROR-RETIRAR         PIC X(48).
             02 MSJ-ERROR-RETIRAR     PIC X(48)
                VALUE "Saldo insuficiente. Indique una cantidad menor!!".
+            02 MSJ-ERROR-LIM-DIARIO  PIC X(48)
+               VALUE "Ha superado el limite diario de reintegros!!".
             02 CANTIDAD-RET-MOV      PIC --------9.99.
+            02 LIMITE-DIARIO-RET     PIC 9(9)V99 VALUE 300.00.
+            02 RETIRADO-HOY          PIC S9(9)V99.
+            02 TOTAL-RETIRADO-HOY    PIC 9(9)V99.
 
         01 CONSULTA-MOVIMIENTOS.
             02 DD-COMP                 PIC 99.
             02 FECHA-INICIO.
                03 DDI                PIC 99.
                03 MMI                PIC 99.
-               03 AAI                PIC 99.
+               03 AAI                PIC 9999.
             02 FECHA-FIN.
                03 DDF                PIC 99.
                03 MMF                PIC 99.
-               03 AAF                PIC 99.
+               03 AAF                PIC 9999.
             02 IEUROS                 PIC 9(6).
             02 ICENT                 PIC 99.
             02 FEUROS                PIC 9(6).
@@ -193,9 +179,9 @@
             02 CANTIDAD-INICIAL-MOV  PIC 9(6)V99.
             02 CANTIDAD-FINAL-MOV    PIC 9(6)V99.
             02 CANTIDAD-MOV          PIC 9(6)V99.
-            02 FECHA-INICIAL-MOV     PIC 9(6).
-            02 FECHA-FINAL-MOV       PIC 9(6).
-            02 FECHA-MOV              PIC 9(6).
+            02 FECHA-INICIAL-MOV     PIC 9(8).
+            02 FECHA-FINAL-MOV       PIC 9(8).
+            02 FECHA-MOV              PIC 9(8).
             02 NUM-TOTAL-MOV         PIC 999 VALUE 0.
             02 NUM-PANTALLA-MOV      PIC 999 VALUE 1.
             02 TOTAL-PANTALLAS-MOV   PIC 99.
@@ -255,6 +241,25 @@
             02 MSJ-ERROR-ESPEC       PIC X(50) VALUE
                "El espectaculo seleccionado no existe. Elija otro!".
 
+        01 CANCELAR-ENTRADAS.
+            02 NUM-ESPEC-CANCELAR     PIC 99.
+            02 EXISTE-COMPRA-CANCELAR PIC X(2).
+            02 MOV-CLAVE-CANCELAR.
+               03 MOV-ID-CANCELAR     PIC A(2)9(22).
+               03 MOV-NUM-SEC-CANCELAR PIC 9(6).
+            02 NUM-ENTRADAS-CANCELAR  PIC 9(3).
+            02 IMPORTE-CANCELAR       PIC 9(9)V99.
+            02 IMPORTE-CANCELAR-MOV   PIC --------9.99.
+            02 FECHA-ESPEC-NUM        PIC 9(8).
+            02 FECHA-HOY-NUM          PIC 9(8).
+            02 MSJ-CANCELAR-ENTRADAS  PIC X(51).
+            02 MSJ-ERROR-CANCELAR-ESPEC PIC X(51) VALUE
+               "El espectaculo indicado no existe. Elija otro!".
+            02 MSJ-ERROR-CANCELAR-NOENC PIC X(51) VALUE
+               "Compra no encontrada o ya reembolsada".
+            02 MSJ-ERROR-CANCELAR-PASADO PIC X(51) VALUE
+               "No se puede cancelar: el espectaculo ya paso".
+
         01 CAMBIO-CLAVE.
             02 CLAVE-ACTUAL          PIC 9(4).
             02 CLAVE-NUEVA           PIC 9(4).
@@ -395,6 +400,7 @@
             02 LINE 13 COL 25 VALUE "5 - Ordenar transferencia".
             02 LINE 14 COL 25 VALUE "6 - Comprar entradas espectaculos".
             02 LINE 15 COL 25 VALUE "7 - Cambiar clave".
+            02 LINE 16 COL 25 VALUE "8 - Cancelar compra de entradas".
             02 LINE 23 COL 34 VALUE "0 - Volver Pantalla inicio".
 
          01 PANTALLA-CONSULTA-SALDO.
@@ -462,7 +468,7 @@
             02 LINE 4 COL 43 PIC X(8) FROM HORAF.
             02 LINE 8 COL 28 VALUE "Consulta de movimientos".
             02 LINE 11 COL 2 VALUE "Fecha".
-            02 LINE 12 COL 2 VALUE "--------".
+            02 LINE 12 COL 2 VALUE "----------".
             02 LINE 11 COL 13 VALUE "Concepto".
             02 LINE 12 COL 13
                 VALUE "--------------------------------------".
@@ -580,7 +586,7 @@
             02 LINE 11 COL 25 VALUE "Saldo actual:              EUR".
             02 LINE 11 COL 39 PIC --------9.99 FROM USER-SALDO.
             02 LINE 14 COL 16 VALUE "Indique la cuenta destino: ".
-            02 LINE 14 COL 43 PIC 9(10) USING CUENTA-DESTINO FULL.
+            02 LINE 14 COL 43 PIC A(2)9(22) USING CUENTA-DESTINO FULL.
             02 LINE 15 COL 16 VALUE "y el nombre de su titular: ".
             02 LINE 15 COL 43 PIC X(15) USING TITULAR.
             02 LINE 17 COL 16 VALUE
@@ -602,9 +608,9 @@
                VALUE "Va a transferir              EUR de su cuenta".
             02 LINE 12 COL 33 PIC --------9.99 FROM DINERO-A-TRANSFERIR.
             02 LINE 14 COL 23
-               VALUE "a la cuenta '                    '".
+               VALUE "a la cuenta '                        '".
             02 LINE 16 COL 22 VALUE "cuyo titular es ".
-            02 LINE 14 COL 36 PIC 9(10) FROM CUENTA-DESTINO.
+            02 LINE 14 COL 36 PIC A(2)9(22) FROM CUENTA-DESTINO.
             02 LINE 16 COL 38 PIC X(15) FROM TITULAR.
             02 LINE 23 COL 17 VALUE "ESC - Cancelar".
             02 LINE 23 COL 46 VALUE "Enter - Confirmar".
@@ -751,6 +757,55 @@
             02 LINE 14 COL 39 VALUE "espectaculos en cartelera".
             02 LINE 23 COL 32 VALUE "Enter - Aceptar".
 
+         01 PANTALLA-CANCELAR-ENTRADAS AUTO REQUIRED.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 20 VALUE "Cancelacion de compra de entradas"
+                UNDERLINE.
+            02 LINE 12 COL 16 VALUE
+                "Indique el numero del espectaculo:".
+            02 LINE 12 COL 52 PIC 99 USING NUM-ESPEC-CANCELAR
+                BLANK WHEN ZERO.
+            02 LINE 22 COL 14 PIC X(51) FROM MSJ-CANCELAR-ENTRADAS
+                HIGHLIGHT.
+            02 LINE 24 COL 17 VALUE "ESC - Cancelar".
+            02 LINE 24 COL 48 VALUE "Enter - Continuar".
+
+         01 PANTALLA-CONFIRMAR-CANCELAR.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 20 VALUE "Cancelacion de compra de entradas"
+                UNDERLINE.
+            02 LINE 12 COL 18 VALUE "Vas a cancelar     entradas ".
+            02 LINE 12 COL 32 PIC ZZ9 FROM NUM-ENTRADAS-CANCELAR.
+            02 LINE 12 COL 46 VALUE "del espectaculo ".
+            02 LINE 13 COL 22 PIC X(20) FROM ESPEC-NOMBRE.
+            02 LINE 17 COL 20 VALUE "Importe a reembolsar:         EUR".
+            02 LINE 17 COL 43 PIC --------9.99 FROM IMPORTE-CANCELAR.
+            02 LINE 23 COL 17 VALUE "ESC - Cancelar".
+            02 LINE 23 COL 47 VALUE "Enter - Confirmar".
+
+         01 PANTALLA-CANCELACION-HECHA.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 20 VALUE "Cancelacion de compra de entradas"
+                UNDERLINE.
+            02 LINE 13 COL 18
+               VALUE "Se ha tramitado la devolucion correctamente".
+            02 LINE 15 COL 19
+               VALUE "El saldo resultante es de              EUR".
+            02 LINE 15 COL 45 PIC --------9.99 FROM USER-SALDO.
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
          01 PANTALLA-CAMBIAR-CLAVE REQUIRED FULL AUTO.
             02 BLANK SCREEN.
             02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
@@ -792,15 +847,6 @@
             02 LINE 15 COL 30 PIC X(19) FROM MSJ-INTENTOS.
             02 LINE 23 COL 32 VALUE "Enter - Aceptar".
 
-         01 PANTALLA-USER-NO-ENCONTRADO.
-            02 BLANK SCREEN.
-            02 LINE 10 COL 20 VALUE
-            "Lo sentimos, el usuario no ha sido encontrado".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
-
         PROCEDURE DIVISION.
          INICIO.
             PERFORM OBTENER-FECHA.
@@ -855,9 +901,9 @@
                   MOVE USER-SALDO3 TO USER-SALDO.
 
            IF COB-CRT-STATUS = 0000
-               GO TO MENU.
+               GO TO MENU-PRINCIPAL.
 
-       MENU.
+       MENU-PRINCIPAL.
             PERFORM RESTAURAR-CAMPOS-ACCESO.
             DISPLAY PANTALLA-MENU-PRINCIPAL.
             PERFORM LEER-TECLA.
@@ -888,7 +934,10 @@
                           IF TECLA = 7
                             GO TO CAMBIAR-CLAVE
                           ELSE
-                            GO TO MENU.
+                            IF TECLA = 8
+                              GO TO CANCELAR-COMPRA-ENTRADAS
+                            ELSE
+                              GO TO MENU-PRINCIPAL.
 
 
 #**********************************************************
@@ -914,7 +963,7 @@
       *Procedimiento comprobar-acceso
        COMPROBAR-ACCESO.
            OPEN INPUT USERFILE.
-           OPEN OUTPUT LOGINFILE.
+           OPEN I-O LOGINFILE.
            MOVE NUM-TARJETA TO USER-TARJ.
 
       *     LEEMOS FICHERO USUARIOS
@@ -931,18 +980,45 @@
                        REWRITE REG-LOGIN
                        CLOSE USERFILE
                        CLOSE LOGINFILE
+                       MOVE "S" TO AUD-RESULTADO
+                       PERFORM REGISTRAR-INTENTO-ACCESO THRU
+                                    FIN-REGISTRAR-INTENTO-ACCESO
            ELSE
                        MOVE LOGIN-NUM-INTENTOS TO NUM-INTENTOS-ACC
                        ADD 1 TO NUM-INTENTOS-ACC
                        MOVE NUM-INTENTOS-ACC TO LOGIN-NUM-INTENTOS
                        REWRITE REG-LOGIN
                        CLOSE USERFILE
-                       CLOSE LOGINFILE.
+                       CLOSE LOGINFILE
+                       MOVE "N" TO AUD-RESULTADO
+                       PERFORM REGISTRAR-INTENTO-ACCESO THRU
+                                    FIN-REGISTRAR-INTENTO-ACCESO.
+
+      *Procedimiento registrar-intento-acceso
+      *Anota en AUDITACC.DAT cada intento de acceso, tenga o no
+      *exito, con la tarjeta, la fecha/hora y el resultado.
+       REGISTRAR-INTENTO-ACCESO.
+           MOVE NUM-TARJETA TO AUD-TARJETA.
+           PERFORM OBTENER-FECHA.
+           MOVE FECHAF TO AUD-FECHA.
+           MOVE HORAF TO AUD-HORA.
+           OPEN EXTEND AUDITFILE.
+           IF FSA = "35"
+               OPEN OUTPUT AUDITFILE
+               CLOSE AUDITFILE
+               OPEN EXTEND AUDITFILE.
+           WRITE REG-AUDITORIA-ACCESO.
+           CLOSE AUDITFILE.
+       FIN-REGISTRAR-INTENTO-ACCESO.
+           EXIT.
 
       *Procedimiento error-tarjeta-bloqueada
        ERROR-TAJETA-BLOQUEADA.
            CLOSE USERFILE.
            CLOSE LOGINFILE.
+           MOVE "N" TO AUD-RESULTADO.
+           PERFORM REGISTRAR-INTENTO-ACCESO THRU
+                        FIN-REGISTRAR-INTENTO-ACCESO.
            PERFORM RESTAURAR-CAMPOS-ACCESO.
 
          MUESTRA-MSJ-TARJETA-BLOQUEADA.
@@ -957,6 +1033,9 @@
        ERROR-USUARIO.
            CLOSE USERFILE.
            CLOSE LOGINFILE.
+           MOVE "N" TO AUD-RESULTADO.
+           PERFORM REGISTRAR-INTENTO-ACCESO THRU
+                        FIN-REGISTRAR-INTENTO-ACCESO.
            MOVE 0 TO NUM-INTENTOS-ACC.
            MOVE 0 TO PIN.
 
@@ -1018,7 +1097,7 @@
            IF COB-CRT-STATUS NOT = 0000
              GO TO MUESTRA-SALDO.
            CLOSE USERFILE.
-           GO TO MENU.
+           GO TO MENU-PRINCIPAL.
 
 #**********************************************************
 
@@ -1030,13 +1109,13 @@
              ON ESCAPE
                PERFORM RESTAURAR-CAMPOS-MOVIMIENTOS
                MOVE " " TO MSJ-MOVS
-               GO TO MENU.
+               GO TO MENU-PRINCIPAL.
 
            PERFORM LEER-TECLA.
            IF COB-CRT-STATUS = 2005
               PERFORM RESTAURAR-CAMPOS-MOVIMIENTOS
               MOVE " " TO MSJ-MOVS
-              GO TO MENU
+              GO TO MENU-PRINCIPAL
            ELSE
               IF COB-CRT-STATUS  NOT = 0000
                 GO TO MOSTRAR-PANTALLA-MOVS
@@ -1101,7 +1180,7 @@
            PERFORM LEER-TECLA.
            IF COB-CRT-STATUS = 2005
              PERFORM RESTAURAR-CAMPOS-MOVIMIENTOS
-             GO TO MENU
+             GO TO MENU-PRINCIPAL
            ELSE
              IF COB-CRT-STATUS = 2003
                IF NUM-PANTALLA-MOV = 1
@@ -1295,7 +1374,7 @@
            IF COB-CRT-STATUS NOT = 0000
              GO TO MOSTRAR-ERROR-MOVS
            ELSE
-             GO TO MENU.
+             GO TO MENU-PRINCIPAL.
 
       *Procedimiento restaurar-campos-movimientos
        RESTAURAR-CAMPOS-MOVIMIENTOS.
@@ -1328,14 +1407,14 @@
                MOVE 0 TO EUROSR
                MOVE 0 TO CENTR
                CLOSE USERFILE
-               GO TO MENU.
+               GO TO MENU-PRINCIPAL.
 
            PERFORM LEER-TECLA.
            IF COB-CRT-STATUS = 27
              MOVE 0 TO EUROSR
              MOVE 0 TO CENTR
              CLOSE USERFILE
-             GO TO MENU
+             GO TO MENU-PRINCIPAL
            ELSE
              IF COB-CRT-STATUS NOT = 0000
                GO TO MOSTRAR-PANTALLA-RE.
@@ -1353,6 +1432,15 @@
            ELSE
              MOVE " " TO ERROR-RETIRAR.
 
+           PERFORM CALCULAR-RETIRADO-HOY THRU FIN-CALCULAR-RETIRADO-HOY.
+           COMPUTE TOTAL-RETIRADO-HOY =
+                             (RETIRADO-HOY * -1) + DINERO-A-SACAR.
+           IF TOTAL-RETIRADO-HOY > LIMITE-DIARIO-RET
+             MOVE 0 TO EUROSR
+             MOVE 0 TO CENTR
+             MOVE MSJ-ERROR-LIM-DIARIO TO ERROR-RETIRAR
+             GO TO MOSTRAR-PANTALLA-RE.
+
            COMPUTE USER-SALDO = USER-SALDO - DINERO-A-SACAR.
            REWRITE REG-USUARIO.
            CLOSE USERFILE.
@@ -1367,15 +1455,59 @@
            IF COB-CRT-STATUS NOT = 0000
              GO TO MUESTRA-EFECTIVO-RETIRADO
            ELSE
-           GO TO MENU.
+           GO TO MENU-PRINCIPAL.
+
+      *Procedimiento siguiente-numero-movimiento
+      *Calcula el siguiente numero de secuencia de movimiento para
+      *NCUENTA, recorriendo MOVS.DAT completo. Lo usan todos los
+      *procedimientos GUARDAR-MOV-* para no machacar el historico.
+       SIGUIENTE-NUM-MOV.
+           MOVE 0 TO MOV-SIGUIENTE-SEC.
+           OPEN INPUT MOVFILE.
+         INICIO-BUSCAR-SEC-MOV.
+           READ MOVFILE NEXT RECORD AT END
+                  GO TO FIN-BUSCAR-SEC-MOV.
+           IF MOV-ID = NCUENTA
+             IF MOV-NUM-SEC > MOV-SIGUIENTE-SEC
+               MOVE MOV-NUM-SEC TO MOV-SIGUIENTE-SEC.
+           GO TO INICIO-BUSCAR-SEC-MOV.
+         FIN-BUSCAR-SEC-MOV.
+           CLOSE MOVFILE.
+           ADD 1 TO MOV-SIGUIENTE-SEC.
+       FIN-SIGUIENTE-NUM-MOV.
+           EXIT.
+
+      *Procedimiento calcular-retirado-hoy
+      *Recorre MOVS.DAT completo y suma los "Reintegro" de NCUENTA
+      *con fecha de hoy, para poder comprobar el limite diario de
+      *retirada de efectivo en RETIRAR-EFECTIVO.
+       CALCULAR-RETIRADO-HOY.
+           MOVE 0 TO RETIRADO-HOY.
+           PERFORM OBTENER-FECHA.
+           OPEN INPUT MOVFILE.
+         INICIO-SUMAR-RETIRADO-HOY.
+           READ MOVFILE NEXT RECORD AT END
+                  GO TO FIN-SUMAR-RETIRADO-HOY.
+           IF MOV-ID = NCUENTA
+             IF MOV-CONCEPTO = "Reintegro"
+               IF MOV-FECHA = FECHAF
+                 MOVE MOV-CANTIDAD TO MOV-CANTIDAD-NUM
+                 ADD MOV-CANTIDAD-NUM TO RETIRADO-HOY.
+           GO TO INICIO-SUMAR-RETIRADO-HOY.
+         FIN-SUMAR-RETIRADO-HOY.
+           CLOSE MOVFILE.
+       FIN-CALCULAR-RETIRADO-HOY.
+           EXIT.
 
       *Procedimiento guardar-movimiento-de-retirar-efectivo
        GUARDAR-MOV-RETIRAR-EFECTIVO.
-           OPEN OUTPUT MOVFILE.
+           PERFORM SIGUIENTE-NUM-MOV THRU FIN-SIGUIENTE-NUM-MOV.
            COMPUTE CANTIDAD-RET-MOV =
                                 DINERO-A-SACAR - (DINERO-A-SACAR * 2).
 
+           OPEN I-O MOVFILE.
            MOVE NCUENTA TO MOV-ID.
+           MOVE MOV-SIGUIENTE-SEC TO MOV-NUM-SEC.
            MOVE "Reintegro" TO MOV-CONCEPTO.
            MOVE CANTIDAD-RET-MOV TO MOV-CANTIDAD.
            MOVE " " TO MOV-CUENTA-DESTINO.
@@ -1399,14 +1531,14 @@
              MOVE 0 TO EUROSI
              MOVE 0 TO CENTI
              CLOSE USERFILE
-             GO TO MENU.
+             GO TO MENU-PRINCIPAL.
 
           PERFORM LEER-TECLA.
            IF COB-CRT-STATUS = 27
              MOVE 0 TO EUROSI
              MOVE 0 TO CENTI
              CLOSE USERFILE
-             GO TO MENU
+             GO TO MENU-PRINCIPAL
            ELSE
              IF COB-CRT-STATUS NOT = 0000
                GO TO MOSTRAR-PANTALLA-INI-INGRESO.
@@ -1421,7 +1553,7 @@
               GO TO MUESTRA-EFECTIVO-INGRESADO.
             MOVE 0 TO TOTAL-INGRESADO.
             MOVE 0 TO DINERO-A-INGRESAR.
-            GO TO MENU.
+            GO TO MENU-PRINCIPAL.
 
       *Procedimiento gestionar-ingreso
        GESTIONAR-INGRESO.
@@ -1470,8 +1602,10 @@
 
       *Procedimiento guardar-movimiento-ingresar-efectivo
        GUARDAR-MOV-INGRESAR-EFECTIVO.
-           OPEN OUTPUT MOVFILE.
+           PERFORM SIGUIENTE-NUM-MOV THRU FIN-SIGUIENTE-NUM-MOV.
+           OPEN I-O MOVFILE.
            MOVE NCUENTA TO MOV-ID.
+           MOVE MOV-SIGUIENTE-SEC TO MOV-NUM-SEC.
            MOVE "Ingreso" TO MOV-CONCEPTO.
            MOVE TOTAL-INGRESADO TO MOV-CANTIDAD.
            MOVE " " TO MOV-CUENTA-DESTINO.
@@ -1496,13 +1630,13 @@
             ON ESCAPE
               PERFORM LIMPIAR-CAMPOS-TRANSFERENCIA
               CLOSE USERFILE
-              GO TO MENU.
+              GO TO MENU-PRINCIPAL.
 
            PERFORM LEER-TECLA.
            IF COB-CRT-STATUS = 27
              PERFORM LIMPIAR-CAMPOS-TRANSFERENCIA
              CLOSE USERFILE
-             GO TO MENU
+             GO TO MENU-PRINCIPAL
            ELSE
              IF COB-CRT-STATUS NOT = 0000
                GO TO ESPERAR-DATOS-TRANSF.
@@ -1532,16 +1666,31 @@
 
       *    GUARDAMOS EL USUARIO
            MOVE USER-TARJ TO AUXILIAR.
+           MOVE "N" TO IND-OTRO-BANCO.
 
       *    BUCLE PARA ENCONTRAR USUARIO DESTINO
+      *    REPOSICIONAMOS AL PRINCIPIO DEL FICHERO, YA QUE LA LECTURA
+      *    POR CLAVE DEL PROPIO USUARIO HA DEJADO EL CURSOR A MITAD
+           MOVE LOW-VALUES TO USER-TARJ.
+           START USERFILE KEY IS NOT LESS THAN USER-TARJ.
            INICIO-ENCONTRAR-USUARIO.
            READ USERFILE NEXT RECORD AT END
-           GO TO ERROR-USUARIO-NO-ENCONTRADO.
-           IF CUENTA-DESTINO = NCUENTA
+           GO TO TRANSF-A-OTRO-BANCO.
+           IF CUENTA-DESTINO = USER-NUM-CUENTA1
+               OR CUENTA-DESTINO = USER-NUM-CUENTA2
+               OR CUENTA-DESTINO = USER-NUM-CUENTA3
                COMPUTE USER-SALDO = USER-SALDO + DINERO-A-TRANSFERIR.
                REWRITE REG-USUARIO.
                GO TO FIN-ENCONTRAR-USUARIO.
            GO TO INICIO-ENCONTRAR-USUARIO.
+
+      *    LA CUENTA DESTINO NO ES DE ESTE BANCO: SE ANOTA PARA
+      *    COMPENSACION INTERBANCARIA DE FIN DE DIA
+           TRANSF-A-OTRO-BANCO.
+           MOVE "S" TO IND-OTRO-BANCO.
+           PERFORM REGISTRAR-COMPENSACION
+                        THRU FIN-REGISTRAR-COMPENSACION.
+
            FIN-ENCONTRAR-USUARIO.
 
            CLOSE USERFILE.
@@ -1557,17 +1706,45 @@
            IF COB-CRT-STATUS NOT = 0000
              GO TO MUESTRA-TRANS-CONFIRMADA
            ELSE
-             GO TO MENU.
+             GO TO MENU-PRINCIPAL.
+
+      *Procedimiento registrar-compensacion
+      *Anota en COMPENSACION.DAT las transferencias cuya cuenta
+      *destino no pertenece a este banco, para que la liquidacion
+      *de fin de dia las remita al banco destino.
+       REGISTRAR-COMPENSACION.
+           MOVE NCUENTA TO COMP-CUENTA-ORIGEN.
+           MOVE CUENTA-DESTINO TO COMP-CUENTA-DESTINO.
+           MOVE TITULAR TO COMP-TITULAR-DESTINO.
+           MOVE DINERO-A-TRANSFERIR TO COMP-IMPORTE.
+           PERFORM OBTENER-FECHA.
+           MOVE FECHAF TO COMP-FECHA.
+           MOVE HORAF TO COMP-HORA.
+           OPEN EXTEND COMPFILE.
+           IF FSC = "35"
+               OPEN OUTPUT COMPFILE
+               CLOSE COMPFILE
+               OPEN EXTEND COMPFILE.
+           WRITE REG-COMPENSACION.
+           CLOSE COMPFILE.
+       FIN-REGISTRAR-COMPENSACION.
+           EXIT.
 
       *Procedimiento guardar-movimiento-hacer-transferencia
        GUARDAR-MOV-TRANSF-EFECTIVO.
-           OPEN OUTPUT MOVFILE.
+           PERFORM SIGUIENTE-NUM-MOV THRU FIN-SIGUIENTE-NUM-MOV.
            COMPUTE CANTIDAD-TRANSF-MOV =
                 DINERO-A-TRANSFERIR - (DINERO-A-TRANSFERIR * 2).
-           STRING "Transferencia a " TITULAR DELIMITED BY SIZE
-              INTO CONCEPTO-TRANSF-MOV.
+           IF IND-OTRO-BANCO = "S"
+             STRING "Transferencia a otro banco: " TITULAR
+                DELIMITED BY SIZE INTO CONCEPTO-TRANSF-MOV
+           ELSE
+             STRING "Transferencia a " TITULAR DELIMITED BY SIZE
+                INTO CONCEPTO-TRANSF-MOV.
 
+           OPEN I-O MOVFILE.
            MOVE NCUENTA TO MOV-ID.
+           MOVE MOV-SIGUIENTE-SEC TO MOV-NUM-SEC.
            MOVE CONCEPTO-TRANSF-MOV TO MOV-CONCEPTO.
            MOVE CANTIDAD-TRANSF-MOV TO MOV-CANTIDAD.
            MOVE CUENTA-DESTINO TO MOV-CUENTA-DESTINO.
@@ -1587,7 +1764,7 @@
            IF COB-CRT-STATUS NOT = 0000
              GO TO MUESTRA-TRANSF-CANCEL
            ELSE
-             GO TO MENU.
+             GO TO MENU-PRINCIPAL.
 
       *Procedimiento limpiar-campos-transferencia
        LIMPIAR-CAMPOS-TRANSFERENCIA.
@@ -1626,7 +1803,7 @@
            PERFORM LEER-TECLA.
            IF COB-CRT-STATUS = 27
              PERFORM RESTAURAR-CAMPOS-ESPEC
-             GO TO MENU
+             GO TO MENU-PRINCIPAL
            ELSE
              IF COB-CRT-STATUS = 2003
                IF NUM-PANTALLA-ESPEC = 1
@@ -1741,7 +1918,7 @@
            IF COB-CRT-STATUS = 2005
              MOVE " " TO MSJ-COMPRAR-ENTRADAS
              PERFORM RESTAURAR-CAMPOS-ESPEC
-             GO TO MENU
+             GO TO MENU-PRINCIPAL
            ELSE
              IF COB-CRT-STATUS NOT = 0000
                GO TO MOSTRAR-PANTALLA-CONF-COMPRA
@@ -1798,7 +1975,8 @@
            REWRITE REG-USUARIO.
            CLOSE USERFILE.
 
-           OPEN OUTPUT MOVFILE.
+           PERFORM SIGUIENTE-NUM-MOV THRU FIN-SIGUIENTE-NUM-MOV.
+           OPEN I-O MOVFILE.
            MOVE NUM-ENTRADAS TO NUM-ENTRADAS-FORMAT.
            COMPUTE COSTE-TOTAL-ENT-MOV =
                 COSTE-TOTAL-ENTRADAS - (COSTE-TOTAL-ENTRADAS * 2).
@@ -1806,9 +1984,12 @@
               ESPEC-NOMBRE DELIMITED BY SIZE INTO CONCEPTO-TRANSF-MOV.
 
            MOVE NCUENTA TO MOV-ID.
+           MOVE MOV-SIGUIENTE-SEC TO MOV-NUM-SEC.
            MOVE CONCEPTO-TRANSF-MOV TO MOV-CONCEPTO.
            MOVE COSTE-TOTAL-ENT-MOV TO MOV-CANTIDAD.
-           MOVE " " TO MOV-CUENTA-DESTINO.
+           MOVE NUM-ESPEC TO MOV-REF-ESPEC-NUMERO.
+           MOVE NUM-ENTRADAS TO MOV-REF-NUM-ENTRADAS.
+           MOVE "N" TO MOV-REF-REEMBOLSADO.
            MOVE USER-SALDO TO MOV-SALDO.
            PERFORM OBTENER-FECHA.
            MOVE FECHAF TO MOV-FECHA.
@@ -1824,7 +2005,7 @@
            ELSE
              PERFORM RESTAURAR-CAMPOS-ESPEC
              MOVE " " TO MSJ-COMPRAR-ENTRADAS
-             GO TO MENU.
+             GO TO MENU-PRINCIPAL.
 
       * Procedimiento error-de-saldo-espectaculos
        ERROR-SALDO-ESPEC.
@@ -1853,7 +2034,134 @@
            IF COB-CRT-STATUS NOT = 0000
              GO TO MOSTRAR-ERROR-ESPEC
            ELSE
-             GO TO MENU.
+             GO TO MENU-PRINCIPAL.
+
+      *Procedimiento cancelar-compra-entradas
+       CANCELAR-COMPRA-ENTRADAS.
+           MOVE " " TO MSJ-CANCELAR-ENTRADAS.
+           MOVE 0 TO NUM-ESPEC-CANCELAR.
+
+         MOSTRAR-PANTALLA-CANCELAR.
+           DISPLAY PANTALLA-CANCELAR-ENTRADAS.
+           ACCEPT NUM-ESPEC-CANCELAR LINE 12 POSITION 52
+             ON ESCAPE
+               GO TO MENU-PRINCIPAL.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             GO TO MENU-PRINCIPAL
+           ELSE
+             IF COB-CRT-STATUS NOT = 0000
+               GO TO MOSTRAR-PANTALLA-CANCELAR.
+
+           MOVE NUM-ESPEC-CANCELAR TO NUM-ESPEC.
+           PERFORM COMPROBAR-ESPECTACULO THRU FIN-COMPROBAR-ESPECTACULO.
+           IF EXISTE-ESPECTACULO = "NO"
+             MOVE MSJ-ERROR-CANCELAR-ESPEC TO MSJ-CANCELAR-ENTRADAS
+             GO TO MOSTRAR-PANTALLA-CANCELAR.
+
+           COMPUTE FECHA-ESPEC-NUM = (AAE * 10000) + (MME * 100) + DDE.
+           PERFORM OBTENER-FECHA.
+           COMPUTE FECHA-HOY-NUM = (AA OF FECHA * 10000)
+                    + (MM OF FECHA * 100) + (DD OF FECHA).
+           IF FECHA-ESPEC-NUM < FECHA-HOY-NUM
+             MOVE MSJ-ERROR-CANCELAR-PASADO TO MSJ-CANCELAR-ENTRADAS
+             GO TO MOSTRAR-PANTALLA-CANCELAR.
+
+           PERFORM BUSCAR-COMPRA-CANCELAR
+                        THRU FIN-BUSCAR-COMPRA-CANCELAR.
+           IF EXISTE-COMPRA-CANCELAR = "NO"
+             MOVE MSJ-ERROR-CANCELAR-NOENC TO MSJ-CANCELAR-ENTRADAS
+             GO TO MOSTRAR-PANTALLA-CANCELAR.
+
+         MOSTRAR-PANTALLA-CONF-CANCELAR.
+           DISPLAY PANTALLA-CONFIRMAR-CANCELAR.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             MOVE " " TO MSJ-CANCELAR-ENTRADAS
+             GO TO MENU-PRINCIPAL
+           ELSE
+             IF COB-CRT-STATUS NOT = 0000
+               GO TO MOSTRAR-PANTALLA-CONF-CANCELAR
+             ELSE
+               GO TO HACER-CANCELACION-COMPRA.
+
+      *Procedimiento buscar-compra-cancelar
+      *Recorre MOVS.DAT completo buscando la ultima compra de
+      *entradas de NCUENTA para el espectaculo NUM-ESPEC-CANCELAR
+      *que todavia no haya sido reembolsada.
+       BUSCAR-COMPRA-CANCELAR.
+           MOVE "NO" TO EXISTE-COMPRA-CANCELAR.
+           OPEN INPUT MOVFILE.
+         INICIO-BUSCAR-COMPRA-CANCELAR.
+           READ MOVFILE NEXT RECORD AT END
+                  GO TO FIN-LEER-COMPRA-CANCELAR.
+           IF MOV-ID = NCUENTA
+             IF MOV-REF-ESPEC-NUMERO = NUM-ESPEC-CANCELAR
+               IF MOV-REF-REEMBOLSADO = "N"
+                 MOVE "SI" TO EXISTE-COMPRA-CANCELAR
+                 MOVE MOV-CLAVE TO MOV-CLAVE-CANCELAR
+                 MOVE MOV-REF-NUM-ENTRADAS TO NUM-ENTRADAS-CANCELAR
+                 MOVE MOV-CANTIDAD TO MOV-CANTIDAD-NUM
+                 COMPUTE IMPORTE-CANCELAR = MOV-CANTIDAD-NUM * -1.
+           GO TO INICIO-BUSCAR-COMPRA-CANCELAR.
+         FIN-LEER-COMPRA-CANCELAR.
+           CLOSE MOVFILE.
+       FIN-BUSCAR-COMPRA-CANCELAR.
+           EXIT.
+
+      *Procedimiento hacer-cancelacion-compra
+      *Deshace HACER-COMPRA-ENTRADAS: repone las entradas, abona el
+      *importe al usuario, marca la compra original como
+      *reembolsada y anota el movimiento de reembolso.
+       HACER-CANCELACION-COMPRA.
+           MOVE NUM-ESPEC-CANCELAR TO ESPEC-NUMERO.
+           OPEN I-O ESPECFILE.
+           READ ESPECFILE.
+           ADD NUM-ENTRADAS-CANCELAR TO ESPEC-ENT-DISPONIBLES.
+           REWRITE REG-ESPECTACULO.
+           CLOSE ESPECFILE.
+
+           OPEN I-O USERFILE.
+           READ USERFILE.
+           ADD IMPORTE-CANCELAR TO USER-SALDO.
+           REWRITE REG-USUARIO.
+           CLOSE USERFILE.
+
+           OPEN I-O MOVFILE.
+           MOVE MOV-CLAVE-CANCELAR TO MOV-CLAVE.
+           READ MOVFILE.
+           MOVE "S" TO MOV-REF-REEMBOLSADO.
+           REWRITE REG-MOVIMIENTOS.
+           CLOSE MOVFILE.
+
+           PERFORM SIGUIENTE-NUM-MOV THRU FIN-SIGUIENTE-NUM-MOV.
+           OPEN I-O MOVFILE.
+           MOVE NUM-ENTRADAS-CANCELAR TO NUM-ENTRADAS-FORMAT.
+           MOVE IMPORTE-CANCELAR TO IMPORTE-CANCELAR-MOV.
+           STRING "Reembolso " NUM-ENTRADAS-FORMAT " entradas "
+              ESPEC-NOMBRE DELIMITED BY SIZE INTO CONCEPTO-TRANSF-MOV.
+
+           MOVE NCUENTA TO MOV-ID.
+           MOVE MOV-SIGUIENTE-SEC TO MOV-NUM-SEC.
+           MOVE CONCEPTO-TRANSF-MOV TO MOV-CONCEPTO.
+           MOVE IMPORTE-CANCELAR-MOV TO MOV-CANTIDAD.
+           MOVE " " TO MOV-CUENTA-DESTINO.
+           MOVE USER-SALDO TO MOV-SALDO.
+           PERFORM OBTENER-FECHA.
+           MOVE FECHAF TO MOV-FECHA.
+           MOVE HORAF TO MOV-HORA.
+           WRITE REG-MOVIMIENTOS.
+           CLOSE MOVFILE.
+
+         MOSTRAR-CANCELACION-HECHA.
+           DISPLAY PANTALLA-CANCELACION-HECHA.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0000
+             GO TO MOSTRAR-CANCELACION-HECHA
+           ELSE
+             MOVE " " TO MSJ-CANCELAR-ENTRADAS
+             GO TO MENU-PRINCIPAL.
 
 #**********************************************************
       *Procedimiento cambiar-clave
@@ -1866,13 +2174,13 @@
            ACCEPT PANTALLA-CAMBIAR-CLAVE
              ON ESCAPE
                CLOSE USERFILE
-               GO TO MENU.
+               GO TO MENU-PRINCIPAL.
 
            PERFORM LEER-TECLA.
            IF COB-CRT-STATUS = 27
              PERFORM LIMPIAR-CAMPOS-CCLAVE
              CLOSE USERFILE
-             GO TO MENU
+             GO TO MENU-PRINCIPAL
            ELSE
              IF COB-CRT-STATUS NOT = 0000
                PERFORM LIMPIAR-CAMPOS-CCLAVE
@@ -1947,16 +2255,7 @@
                REWRITE REG-USUARIO
                CLOSE USERFILE
                PERFORM LIMPIAR-CAMPOS-CCLAVE
-               GO TO MENU.
-      * Procedimiento error encontrar USUARIO
-       ERROR-USUARIO-NO-ENCONTRADO.
-           DISPLAY PANTALLA-USER-NO-ENCONTRADO.
-           PERFORM LEER-TECLA
-           IF COB-CRT-STATUS NOT = 0000
-             GO TO ERROR-USUARIO-NO-ENCONTRADO
-           ELSE
-             GO TO MENU.
-
+               GO TO MENU-PRINCIPAL.
       *Procedimiento limpiar-campos-cambio-clave
        LIMPIAR-CAMPOS-CCLAVE.
            MOVE 0 TO CLAVE-ACTUAL.
