@@ -0,0 +1,216 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CONCILIA.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT USERFILE ASSIGN TO DISK "USERS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS USER-TARJ
+           FILE STATUS IS FSU.
+
+           SELECT MOVFILE ASSIGN TO DISK "MOVS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-CLAVE
+           FILE STATUS IS FSM.
+
+           SELECT CONCILIAFILE ASSIGN TO DISK "CONCILIA.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERFILE
+           LABEL RECORDS ARE STANDARD.
+           COPY USERFD.
+
+       FD MOVFILE
+           LABEL RECORDS ARE STANDARD.
+           COPY MOVFD.
+
+       FD CONCILIAFILE
+           LABEL RECORDS ARE STANDARD.
+         01 LINEA-CONCILIA            PIC X(80).
+
+         WORKING-STORAGE SECTION.
+         77 FSU                       PIC XX.
+         77 FSM                       PIC XX.
+         77 FSC                       PIC XX.
+         77 NUM-CUENTA-ACTUAL         PIC A(2)9(22).
+         77 IND-CUENTA                PIC 9.
+         77 SALDO-REAL-CTA            PIC S9(9)V99.
+         77 SALDO-ESPERADO-CTA        PIC S9(9)V99.
+         77 MOV-CANTIDAD-NUM          PIC S9(9)V99.
+         77 HAY-MOVS-CUENTA           PIC X VALUE "N".
+             88 HAY-MOVS-SI           VALUE "S".
+             88 HAY-MOVS-NO           VALUE "N".
+         77 HAY-DESCUADRES            PIC X VALUE "N".
+             88 HAY-DESCUADRES-SI     VALUE "S".
+             88 HAY-DESCUADRES-NO     VALUE "N".
+         77 NUM-CUENTAS-REVISADAS     PIC 9(5) VALUE 0.
+         77 NUM-DESCUADRES            PIC 9(5) VALUE 0.
+
+         01 FECHA.
+             02 AA                    PIC 9999.
+             02 MM                    PIC 99.
+             02 DD                    PIC 99.
+         01 FECHAF.
+             02 DD                    PIC 99.
+             02 FILLER                PIC X VALUE "/".
+             02 MM                    PIC 99.
+             02 FILLER                PIC X VALUE "/".
+             02 AA                    PIC 9999.
+
+         01 LINEA-SEPARADORA          PIC X(80)
+             VALUE ALL "=".
+         01 LINEA-EN-BLANCO           PIC X(80) VALUE SPACES.
+
+         01 LINEA-TITULO.
+             02 FILLER                PIC X(20)
+                 VALUE "UnizarBank".
+             02 FILLER                PIC X(35)
+                 VALUE "Conciliacion de fin de mes".
+             02 FILLER                PIC X(15) VALUE "Fecha emision:".
+             02 FECHA-TITULO-D        PIC X(10).
+
+         01 LINEA-CABECERA-DESCUADRES.
+             02 FILLER                PIC X(26) VALUE "Cuenta".
+             02 FILLER                PIC X(32) VALUE "Titular".
+             02 FILLER                PIC X(11) VALUE "Esperado".
+             02 FILLER                PIC X(11) VALUE "Real".
+
+         01 LINEA-DESCUADRE.
+             02 CUENTA-D              PIC A(2)9(22).
+             02 FILLER                PIC X(4)  VALUE SPACES.
+             02 TITULAR-D             PIC X(28).
+             02 FILLER                PIC X(4)  VALUE SPACES.
+             02 ESPERADO-D            PIC --------9.99.
+             02 FILLER                PIC X(2)  VALUE SPACES.
+             02 REAL-D                PIC --------9.99.
+
+         01 LINEA-SIN-DESCUADRES.
+             02 FILLER                PIC X(60)
+                 VALUE "No se han encontrado descuadres en las cuentas".
+
+         01 LINEA-RESUMEN.
+             02 FILLER                PIC X(22)
+                 VALUE "Cuentas revisadas:".
+             02 CUENTAS-D             PIC ZZZZ9.
+             02 FILLER                PIC X(20)
+                 VALUE "  Descuadres:".
+             02 DESCUADRES-D          PIC ZZZZ9.
+
+        PROCEDURE DIVISION.
+      *Procedimiento inicio
+       INICIO.
+           PERFORM OBTENER-FECHA.
+           OPEN INPUT USERFILE.
+           OPEN OUTPUT CONCILIAFILE.
+
+           MOVE FECHAF TO FECHA-TITULO-D.
+           MOVE LINEA-SEPARADORA TO LINEA-CONCILIA.
+           WRITE LINEA-CONCILIA.
+           MOVE LINEA-TITULO TO LINEA-CONCILIA.
+           WRITE LINEA-CONCILIA.
+           MOVE LINEA-SEPARADORA TO LINEA-CONCILIA.
+           WRITE LINEA-CONCILIA.
+           MOVE LINEA-EN-BLANCO TO LINEA-CONCILIA.
+           WRITE LINEA-CONCILIA.
+           MOVE LINEA-CABECERA-DESCUADRES TO LINEA-CONCILIA.
+           WRITE LINEA-CONCILIA.
+
+           PERFORM PROCESAR-USUARIOS THRU FIN-PROCESAR-USUARIOS.
+
+           IF HAY-DESCUADRES-NO
+             MOVE LINEA-SIN-DESCUADRES TO LINEA-CONCILIA
+             WRITE LINEA-CONCILIA.
+
+           MOVE LINEA-EN-BLANCO TO LINEA-CONCILIA.
+           WRITE LINEA-CONCILIA.
+           MOVE NUM-CUENTAS-REVISADAS TO CUENTAS-D.
+           MOVE NUM-DESCUADRES TO DESCUADRES-D.
+           MOVE LINEA-RESUMEN TO LINEA-CONCILIA.
+           WRITE LINEA-CONCILIA.
+
+           CLOSE USERFILE.
+           CLOSE CONCILIAFILE.
+           STOP RUN.
+
+      *Procedimiento obtener-fecha
+       OBTENER-FECHA.
+           ACCEPT FECHA FROM DATE YYYYMMDD.
+           MOVE CORR FECHA TO FECHAF.
+
+      *Procedimiento procesar-usuarios
+      *Recorre USERFILE completo y comprueba el saldo de cada una
+      *de las tres cuentas de cada usuario.
+       PROCESAR-USUARIOS.
+         INICIO-LEER-USUARIOS.
+           READ USERFILE NEXT RECORD
+                AT END GO TO FIN-PROCESAR-USUARIOS.
+
+           MOVE 1 TO IND-CUENTA.
+           MOVE USER-NUM-CUENTA1 TO NUM-CUENTA-ACTUAL.
+           MOVE USER-SALDO1 TO SALDO-REAL-CTA.
+           PERFORM COMPROBAR-CUENTA THRU FIN-COMPROBAR-CUENTA.
+
+           MOVE 2 TO IND-CUENTA.
+           MOVE USER-NUM-CUENTA2 TO NUM-CUENTA-ACTUAL.
+           MOVE USER-SALDO2 TO SALDO-REAL-CTA.
+           PERFORM COMPROBAR-CUENTA THRU FIN-COMPROBAR-CUENTA.
+
+           MOVE 3 TO IND-CUENTA.
+           MOVE USER-NUM-CUENTA3 TO NUM-CUENTA-ACTUAL.
+           MOVE USER-SALDO3 TO SALDO-REAL-CTA.
+           PERFORM COMPROBAR-CUENTA THRU FIN-COMPROBAR-CUENTA.
+
+           GO TO INICIO-LEER-USUARIOS.
+       FIN-PROCESAR-USUARIOS.
+           EXIT.
+
+      *Procedimiento comprobar-cuenta
+      *Calcula el saldo que deberia tener NUM-CUENTA-ACTUAL segun
+      *el ultimo movimiento registrado en MOVS.DAT y lo compara con
+      *el saldo real almacenado en USERFILE.
+       COMPROBAR-CUENTA.
+           ADD 1 TO NUM-CUENTAS-REVISADAS.
+           PERFORM CALCULAR-SALDO-ESPERADO
+                        THRU FIN-CALCULAR-SALDO-ESPERADO.
+
+           IF SALDO-ESPERADO-CTA NOT = SALDO-REAL-CTA
+             ADD 1 TO NUM-DESCUADRES
+             SET HAY-DESCUADRES-SI TO TRUE
+             MOVE NUM-CUENTA-ACTUAL TO CUENTA-D
+             MOVE USER-NOM-APE TO TITULAR-D
+             MOVE SALDO-ESPERADO-CTA TO ESPERADO-D
+             MOVE SALDO-REAL-CTA TO REAL-D
+             MOVE LINEA-DESCUADRE TO LINEA-CONCILIA
+             WRITE LINEA-CONCILIA.
+       FIN-COMPROBAR-CUENTA.
+           EXIT.
+
+      *Procedimiento calcular-saldo-esperado
+      *Recorre MOVS.DAT completo y se queda con el MOV-SALDO del
+      *ultimo movimiento registrado para NUM-CUENTA-ACTUAL, que es
+      *el saldo que la propia cuenta dejo constancia de tener tras
+      *su ultima operacion. Si la cuenta no tiene movimientos, el
+      *saldo esperado es cero.
+       CALCULAR-SALDO-ESPERADO.
+           MOVE 0 TO SALDO-ESPERADO-CTA.
+           MOVE "N" TO HAY-MOVS-CUENTA.
+           OPEN INPUT MOVFILE.
+         INICIO-BUSCAR-ULTIMO-MOV.
+           READ MOVFILE NEXT RECORD
+                AT END GO TO FIN-BUSCAR-ULTIMO-MOV.
+           IF MOV-ID = NUM-CUENTA-ACTUAL
+             SET HAY-MOVS-SI TO TRUE
+             MOVE MOV-SALDO TO SALDO-ESPERADO-CTA.
+           GO TO INICIO-BUSCAR-ULTIMO-MOV.
+         FIN-BUSCAR-ULTIMO-MOV.
+           CLOSE MOVFILE.
+       FIN-CALCULAR-SALDO-ESPERADO.
+           EXIT.
+
+       END PROGRAM CONCILIA.
