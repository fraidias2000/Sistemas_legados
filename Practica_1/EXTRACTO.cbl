@@ -0,0 +1,247 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. EXTRACTO.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT USERFILE ASSIGN TO DISK "USERS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS USER-TARJ
+           FILE STATUS IS FSU.
+
+           SELECT MOVFILE ASSIGN TO DISK "MOVS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-CLAVE
+           FILE STATUS IS FSM.
+
+           SELECT EXTRACTOFILE ASSIGN TO DISK "EXTRACTOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSX.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERFILE
+           LABEL RECORDS ARE STANDARD.
+           COPY USERFD.
+
+       FD MOVFILE
+           LABEL RECORDS ARE STANDARD.
+           COPY MOVFD.
+
+       FD EXTRACTOFILE
+           LABEL RECORDS ARE STANDARD.
+         01 LINEA-EXTRACTO            PIC X(80).
+
+         WORKING-STORAGE SECTION.
+         77 FSU                       PIC XX.
+         77 FSM                       PIC XX.
+         77 FSX                       PIC XX.
+         77 NUM-CUENTA-ACTUAL         PIC A(2)9(22).
+         77 IND-CUENTA                PIC 9.
+         77 SALDO-CIERRE-CTA          PIC S9(9)V99.
+         77 SALDO-APERTURA-CTA        PIC S9(9)V99.
+         77 SUMA-MOVS-CTA             PIC S9(9)V99.
+         77 MOV-CANTIDAD-NUM          PIC S9(9)V99.
+         77 HAY-MOVS-CUENTA           PIC X VALUE "N".
+             88 HAY-MOVS-SI           VALUE "S".
+             88 HAY-MOVS-NO           VALUE "N".
+
+         01 FECHA.
+             02 AA                    PIC 9999.
+             02 MM                    PIC 99.
+             02 DD                    PIC 99.
+         01 FECHAF.
+             02 DD                    PIC 99.
+             02 FILLER                PIC X VALUE "/".
+             02 MM                    PIC 99.
+             02 FILLER                PIC X VALUE "/".
+             02 AA                    PIC 9999.
+
+         01 LINEA-SEPARADORA          PIC X(80)
+             VALUE ALL "=".
+         01 LINEA-EN-BLANCO           PIC X(80) VALUE SPACES.
+
+         01 LINEA-TITULO.
+             02 FILLER                PIC X(20)
+                 VALUE "UnizarBank".
+             02 FILLER                PIC X(30)
+                 VALUE "Extracto mensual de cuenta".
+             02 FILLER                PIC X(15) VALUE "Fecha emision:".
+             02 FECHA-TITULO-D        PIC X(10).
+
+         01 LINEA-CUENTA.
+             02 FILLER                PIC X(18)
+                 VALUE "Cuenta: ".
+             02 CUENTA-D              PIC A(2)9(22).
+             02 FILLER                PIC X(12)
+                 VALUE " Titular: ".
+             02 TITULAR-D             PIC X(30).
+
+         01 LINEA-SALDO-APERTURA.
+             02 FILLER                PIC X(20)
+                 VALUE "Saldo inicial:".
+             02 SALDO-APERTURA-D      PIC --------9.99.
+             02 FILLER                PIC X(4) VALUE " EUR".
+
+         01 LINEA-CABECERA-MOVS.
+             02 FILLER                PIC X(13) VALUE "Concepto".
+             02 FILLER                PIC X(38) VALUE SPACES.
+             02 FILLER                PIC X(10) VALUE "Cantidad".
+             02 FILLER                PIC X(7)  VALUE SPACES.
+             02 FILLER                PIC X(5)  VALUE "Saldo".
+
+         01 LINEA-MOVIMIENTO.
+             02 CONCEPTO-D            PIC X(40).
+             02 FILLER                PIC X(1)  VALUE SPACES.
+             02 CANTIDAD-D            PIC --------9.99.
+             02 FILLER                PIC X(2)  VALUE SPACES.
+             02 SALDO-D               PIC --------9.99.
+
+         01 LINEA-SIN-MOVS.
+             02 FILLER                PIC X(50)
+                 VALUE "No se han registrado movimientos en esta".
+
+         01 LINEA-SALDO-CIERRE.
+             02 FILLER                PIC X(20)
+                 VALUE "Saldo final:".
+             02 SALDO-CIERRE-D        PIC --------9.99.
+             02 FILLER                PIC X(4) VALUE " EUR".
+
+        PROCEDURE DIVISION.
+      *Procedimiento inicio
+       INICIO.
+           PERFORM OBTENER-FECHA.
+           OPEN INPUT USERFILE.
+           OPEN OUTPUT EXTRACTOFILE.
+
+           PERFORM PROCESAR-USUARIOS THRU FIN-PROCESAR-USUARIOS.
+
+           CLOSE USERFILE.
+           CLOSE EXTRACTOFILE.
+           STOP RUN.
+
+      *Procedimiento obtener-fecha
+       OBTENER-FECHA.
+           ACCEPT FECHA FROM DATE YYYYMMDD.
+           MOVE CORR FECHA TO FECHAF.
+
+      *Procedimiento procesar-usuarios
+      *Recorre USERFILE completo y emite un extracto por cada una
+      *de las tres cuentas de cada usuario.
+       PROCESAR-USUARIOS.
+         INICIO-LEER-USUARIOS.
+           READ USERFILE NEXT RECORD
+                AT END GO TO FIN-PROCESAR-USUARIOS.
+
+           MOVE 1 TO IND-CUENTA.
+           MOVE USER-NUM-CUENTA1 TO NUM-CUENTA-ACTUAL.
+           MOVE USER-SALDO1 TO SALDO-CIERRE-CTA.
+           PERFORM IMPRIMIR-EXTRACTO-CUENTA
+                        THRU FIN-IMPRIMIR-EXTRACTO-CUENTA.
+
+           MOVE 2 TO IND-CUENTA.
+           MOVE USER-NUM-CUENTA2 TO NUM-CUENTA-ACTUAL.
+           MOVE USER-SALDO2 TO SALDO-CIERRE-CTA.
+           PERFORM IMPRIMIR-EXTRACTO-CUENTA
+                        THRU FIN-IMPRIMIR-EXTRACTO-CUENTA.
+
+           MOVE 3 TO IND-CUENTA.
+           MOVE USER-NUM-CUENTA3 TO NUM-CUENTA-ACTUAL.
+           MOVE USER-SALDO3 TO SALDO-CIERRE-CTA.
+           PERFORM IMPRIMIR-EXTRACTO-CUENTA
+                        THRU FIN-IMPRIMIR-EXTRACTO-CUENTA.
+
+           GO TO INICIO-LEER-USUARIOS.
+       FIN-PROCESAR-USUARIOS.
+           EXIT.
+
+      *Procedimiento imprimir-extracto-cuenta
+      *Escribe la cabecera, el saldo inicial, el detalle de
+      *movimientos y el saldo final de NUM-CUENTA-ACTUAL.
+       IMPRIMIR-EXTRACTO-CUENTA.
+           PERFORM CALCULAR-SALDO-APERTURA
+                        THRU FIN-CALCULAR-SALDO-APERTURA.
+
+           MOVE LINEA-SEPARADORA TO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+           MOVE FECHAF TO FECHA-TITULO-D.
+           MOVE LINEA-TITULO TO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+           MOVE NUM-CUENTA-ACTUAL TO CUENTA-D.
+           MOVE USER-NOM-APE TO TITULAR-D.
+           MOVE LINEA-CUENTA TO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+           MOVE LINEA-EN-BLANCO TO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+
+           MOVE SALDO-APERTURA-CTA TO SALDO-APERTURA-D.
+           MOVE LINEA-SALDO-APERTURA TO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+           MOVE LINEA-EN-BLANCO TO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+
+           IF HAY-MOVS-NO
+             MOVE LINEA-SIN-MOVS TO LINEA-EXTRACTO
+             WRITE LINEA-EXTRACTO
+           ELSE
+             MOVE LINEA-CABECERA-MOVS TO LINEA-EXTRACTO
+             WRITE LINEA-EXTRACTO
+             PERFORM ESCRIBIR-MOVIMIENTOS-CUENTA
+                          THRU FIN-ESCRIBIR-MOVIMIENTOS-CUENTA.
+
+           MOVE LINEA-EN-BLANCO TO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+           MOVE SALDO-CIERRE-CTA TO SALDO-CIERRE-D.
+           MOVE LINEA-SALDO-CIERRE TO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+           MOVE LINEA-EN-BLANCO TO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+       FIN-IMPRIMIR-EXTRACTO-CUENTA.
+           EXIT.
+
+      *Procedimiento calcular-saldo-apertura
+      *Primera pasada sobre MOVS.DAT: suma todas las cantidades de
+      *NUM-CUENTA-ACTUAL para poder deducir el saldo inicial a
+      *partir del saldo actual de USERFILE.
+       CALCULAR-SALDO-APERTURA.
+           MOVE 0 TO SUMA-MOVS-CTA.
+           MOVE "N" TO HAY-MOVS-CUENTA.
+           OPEN INPUT MOVFILE.
+         INICIO-SUMAR-MOVS.
+           READ MOVFILE NEXT RECORD
+                AT END GO TO FIN-SUMAR-MOVS.
+           IF MOV-ID = NUM-CUENTA-ACTUAL
+             SET HAY-MOVS-SI TO TRUE
+             MOVE MOV-CANTIDAD TO MOV-CANTIDAD-NUM
+             ADD MOV-CANTIDAD-NUM TO SUMA-MOVS-CTA.
+           GO TO INICIO-SUMAR-MOVS.
+         FIN-SUMAR-MOVS.
+           CLOSE MOVFILE.
+           COMPUTE SALDO-APERTURA-CTA =
+                            SALDO-CIERRE-CTA - SUMA-MOVS-CTA.
+       FIN-CALCULAR-SALDO-APERTURA.
+           EXIT.
+
+      *Procedimiento escribir-movimientos-cuenta
+      *Segunda pasada sobre MOVS.DAT: imprime cada movimiento de
+      *NUM-CUENTA-ACTUAL en el orden en que quedaron registrados.
+       ESCRIBIR-MOVIMIENTOS-CUENTA.
+           OPEN INPUT MOVFILE.
+         INICIO-ESCRIBIR-MOVS.
+           READ MOVFILE NEXT RECORD
+                AT END GO TO FIN-ESCRIBIR-MOVS.
+           IF MOV-ID = NUM-CUENTA-ACTUAL
+             MOVE MOV-CONCEPTO TO CONCEPTO-D
+             MOVE MOV-CANTIDAD TO CANTIDAD-D
+             MOVE MOV-SALDO TO SALDO-D
+             MOVE LINEA-MOVIMIENTO TO LINEA-EXTRACTO
+             WRITE LINEA-EXTRACTO.
+           GO TO INICIO-ESCRIBIR-MOVS.
+         FIN-ESCRIBIR-MOVS.
+           CLOSE MOVFILE.
+       FIN-ESCRIBIR-MOVIMIENTOS-CUENTA.
+           EXIT.
+
+       END PROGRAM EXTRACTO.
