@@ -0,0 +1,608 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MANTENIM.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT USERFILE ASSIGN TO DISK "USERS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS USER-TARJ
+           FILE STATUS IS FSU.
+
+           SELECT ESPECFILE ASSIGN TO DISK "ESPEC.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ESPEC-NUMERO
+           FILE STATUS IS FSE.
+
+           SELECT LOGINFILE ASSIGN TO DISK "LOGIN.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LOGIN-TARJ
+           FILE STATUS IS FSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERFILE
+           LABEL RECORDS ARE STANDARD.
+           COPY USERFD.
+
+       FD ESPECFILE
+           LABEL RECORDS ARE STANDARD.
+           COPY ESPECFD.
+
+       FD LOGINFILE
+           LABEL RECORDS ARE STANDARD.
+           COPY LOGINFD.
+
+         WORKING-STORAGE SECTION.
+         77 FSU                      PIC XX.
+         77 FSE                      PIC XX.
+         77 FSL                      PIC XX.
+         77 TECLA                    PIC X.
+         77 MSJ-MANTENIM             PIC X(51).
+         77 EXISTE-USUARIO-MANT      PIC X(2).
+         77 EXISTE-ESPEC-MANT        PIC X(2).
+
+         77 MSJ-ERROR-USUARIO-DUP    PIC X(51) VALUE
+            "Ya existe un usuario con esa tarjeta!".
+         77 MSJ-ERROR-USUARIO-NOENC  PIC X(51) VALUE
+            "No existe ningun usuario con esa tarjeta!".
+         77 MSJ-ERROR-ESPEC-DUP      PIC X(51) VALUE
+            "Ya existe un espectaculo con ese numero!".
+         77 MSJ-ERROR-ESPEC-NOENC    PIC X(51) VALUE
+            "No existe ningun espectaculo con ese numero!".
+
+         01 HORA.
+             02 HH                   PIC 99.
+             02 MM                   PIC 99.
+             02 SS                   PIC 99.
+         01 HORAF.
+             02 HH                   PIC 99.
+             02 FILLER               PIC X VALUE ":".
+             02 MM                   PIC 99.
+             02 FILLER               PIC X VALUE ":".
+             02 SS                   PIC 99.
+
+         01 FECHA.
+             02 AA                   PIC 9999.
+             02 MM                   PIC 99.
+             02 DD                   PIC 99.
+         01 FECHAF.
+             02 DD                   PIC 99.
+             02 FILLER               PIC X VALUE "/".
+             02 MM                   PIC 99.
+             02 FILLER               PIC X VALUE "/".
+             02 AA                   PIC 9999.
+
+         01 DATOS-USUARIO-MANT.
+            02 NUM-TARJ-MANT         PIC 9(10).
+            02 PIN-MANT              PIC 9(4).
+            02 DNI-MANT              PIC X(9).
+            02 NOM-APE-MANT          PIC X(30).
+            02 TFNO-MANT             PIC X(9).
+            02 DIRECCION-MANT        PIC X(25).
+            02 CUENTA1-MANT          PIC A(2)9(22).
+            02 CUENTA2-MANT          PIC A(2)9(22).
+            02 CUENTA3-MANT          PIC A(2)9(22).
+            02 PIN-NUEVO-MANT        PIC 9(4).
+
+         01 DATOS-ESPEC-MANT.
+            02 NUM-ESPEC-MANT        PIC 99.
+            02 NOMBRE-ESPEC-MANT     PIC X(20).
+            02 PRECIO-ESPEC-MANT     PIC 999V99.
+            02 DESCRIPCION-ESPEC-MANT PIC X(30).
+            02 ENT-DISPO-ESPEC-MANT  PIC 9(3).
+            02 DDE-MANT              PIC 99.
+            02 MME-MANT              PIC 99.
+            02 AAE-MANT              PIC 9999.
+
+         01 FECHA-ESPEC-MANT.
+            02 DDF-ESPEC-MANT        PIC 99.
+            02 FILLER                PIC X VALUE "/".
+            02 MMF-ESPEC-MANT        PIC 99.
+            02 FILLER                PIC X VALUE "/".
+            02 AAF-ESPEC-MANT        PIC 9999.
+
+        SCREEN SECTION.
+         01 PANTALLA-MENU-MANTENIM.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 18 VALUE "Mantenimiento UnizarBank - Oficina".
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 9  COL 25 VALUE "1 - Alta de usuario".
+            02 LINE 10 COL 25 VALUE "2 - Modificar datos de usuario".
+            02 LINE 11 COL 25
+                VALUE "3 - Resetear clave y desbloquear tarjeta".
+            02 LINE 12 COL 25 VALUE "4 - Alta de espectaculo".
+            02 LINE 13 COL 25 VALUE "5 - Baja de espectaculo".
+            02 LINE 23 COL 34 VALUE "0 - Salir".
+
+         01 PANTALLA-ALTA-USUARIO REQUIRED FULL AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 18 VALUE "Mantenimiento UnizarBank - Oficina".
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 6 COL 26 VALUE "Alta de usuario" UNDERLINE.
+            02 LINE 8 COL 10 VALUE "Tarjeta: ".
+            02 LINE 8 COL 20 PIC 9(10) USING NUM-TARJ-MANT
+                BLANK WHEN ZERO.
+            02 LINE 8 COL 45 VALUE "Clave: ".
+            02 LINE 8 COL 53 PIC 9(4) USING PIN-MANT SECURE
+                BLANK WHEN ZERO.
+            02 LINE 9 COL 10 VALUE "DNI: ".
+            02 LINE 9 COL 20 PIC X(9) USING DNI-MANT.
+            02 LINE 10 COL 10 VALUE "Nombre y apellidos: ".
+            02 LINE 10 COL 31 PIC X(30) USING NOM-APE-MANT.
+            02 LINE 11 COL 10 VALUE "Telefono: ".
+            02 LINE 11 COL 20 PIC X(9) USING TFNO-MANT.
+            02 LINE 12 COL 10 VALUE "Direccion: ".
+            02 LINE 12 COL 22 PIC X(25) USING DIRECCION-MANT.
+            02 LINE 14 COL 10 VALUE "Cuenta 1: ".
+            02 LINE 14 COL 20 PIC A(2)9(22) USING CUENTA1-MANT.
+            02 LINE 15 COL 10 VALUE "Cuenta 2: ".
+            02 LINE 15 COL 20 PIC A(2)9(22) USING CUENTA2-MANT.
+            02 LINE 16 COL 10 VALUE "Cuenta 3: ".
+            02 LINE 16 COL 20 PIC A(2)9(22) USING CUENTA3-MANT.
+            02 LINE 22 COL 14 PIC X(51) FROM MSJ-MANTENIM HIGHLIGHT.
+            02 LINE 23 COL 17 VALUE "ESC - Cancelar".
+            02 LINE 23 COL 47 VALUE "Enter - Confirmar".
+
+         01 PANTALLA-PIDE-TARJETA-MANT AUTO REQUIRED.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 18 VALUE "Mantenimiento UnizarBank - Oficina".
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 6 COL 20 VALUE "Busqueda de usuario" UNDERLINE.
+            02 LINE 11 COL 16 VALUE "Indique el numero de tarjeta:".
+            02 LINE 11 COL 47 PIC 9(10) USING NUM-TARJ-MANT
+                BLANK WHEN ZERO.
+            02 LINE 22 COL 14 PIC X(51) FROM MSJ-MANTENIM HIGHLIGHT.
+            02 LINE 24 COL 17 VALUE "ESC - Cancelar".
+            02 LINE 24 COL 48 VALUE "Enter - Continuar".
+
+         01 PANTALLA-MODIFICAR-USUARIO REQUIRED FULL AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 18 VALUE "Mantenimiento UnizarBank - Oficina".
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 6 COL 20 VALUE "Modificar datos de usuario"
+                UNDERLINE.
+            02 LINE 8 COL 10 VALUE "Tarjeta: ".
+            02 LINE 8 COL 19 PIC 9(10) FROM NUM-TARJ-MANT.
+            02 LINE 10 COL 10 VALUE "Nombre y apellidos: ".
+            02 LINE 10 COL 31 PIC X(30) USING NOM-APE-MANT.
+            02 LINE 11 COL 10 VALUE "Telefono: ".
+            02 LINE 11 COL 20 PIC X(9) USING TFNO-MANT.
+            02 LINE 12 COL 10 VALUE "Direccion: ".
+            02 LINE 12 COL 22 PIC X(25) USING DIRECCION-MANT.
+            02 LINE 22 COL 14 PIC X(51) FROM MSJ-MANTENIM HIGHLIGHT.
+            02 LINE 23 COL 17 VALUE "ESC - Cancelar".
+            02 LINE 23 COL 47 VALUE "Enter - Confirmar".
+
+         01 PANTALLA-RESETEAR-ACCESO REQUIRED FULL AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 18 VALUE "Mantenimiento UnizarBank - Oficina".
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 6 COL 14
+                VALUE "Resetear clave y desbloquear tarjeta"
+                UNDERLINE.
+            02 LINE 8 COL 10 VALUE "Tarjeta: ".
+            02 LINE 8 COL 19 PIC 9(10) FROM NUM-TARJ-MANT.
+            02 LINE 10 COL 10 VALUE "Nueva clave: ".
+            02 LINE 10 COL 23 PIC 9(4) USING PIN-NUEVO-MANT SECURE
+                BLANK WHEN ZERO.
+            02 LINE 22 COL 14 PIC X(51) FROM MSJ-MANTENIM HIGHLIGHT.
+            02 LINE 23 COL 17 VALUE "ESC - Cancelar".
+            02 LINE 23 COL 47 VALUE "Enter - Confirmar".
+
+         01 PANTALLA-ALTA-ESPECTACULO REQUIRED FULL AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 18 VALUE "Mantenimiento UnizarBank - Oficina".
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 6 COL 23 VALUE "Alta de espectaculo" UNDERLINE.
+            02 LINE 8 COL 10 VALUE "Numero: ".
+            02 LINE 8 COL 20 PIC 99 USING NUM-ESPEC-MANT
+                BLANK WHEN ZERO.
+            02 LINE 9 COL 10 VALUE "Nombre: ".
+            02 LINE 9 COL 20 PIC X(20) USING NOMBRE-ESPEC-MANT.
+            02 LINE 10 COL 10 VALUE "Descripcion: ".
+            02 LINE 10 COL 25 PIC X(30) USING DESCRIPCION-ESPEC-MANT.
+            02 LINE 11 COL 10 VALUE "Precio entrada: ".
+            02 LINE 11 COL 28 PIC 999V99 USING PRECIO-ESPEC-MANT
+                BLANK WHEN ZERO.
+            02 LINE 12 COL 10 VALUE "Entradas disponibles: ".
+            02 LINE 12 COL 34 PIC 9(3) USING ENT-DISPO-ESPEC-MANT
+                BLANK WHEN ZERO.
+            02 LINE 13 COL 10 VALUE "Fecha (DD MM AAAA): ".
+            02 LINE 13 COL 32 PIC 99 USING DDE-MANT BLANK WHEN ZERO.
+            02 LINE 13 COL 35 PIC 99 USING MME-MANT BLANK WHEN ZERO.
+            02 LINE 13 COL 38 PIC 9999 USING AAE-MANT BLANK WHEN ZERO.
+            02 LINE 22 COL 14 PIC X(51) FROM MSJ-MANTENIM HIGHLIGHT.
+            02 LINE 23 COL 17 VALUE "ESC - Cancelar".
+            02 LINE 23 COL 47 VALUE "Enter - Confirmar".
+
+         01 PANTALLA-PIDE-ESPEC-MANT AUTO REQUIRED.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 18 VALUE "Mantenimiento UnizarBank - Oficina".
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 6 COL 21 VALUE "Baja de espectaculo" UNDERLINE.
+            02 LINE 11 COL 16 VALUE
+                "Indique el numero del espectaculo:".
+            02 LINE 11 COL 52 PIC 99 USING NUM-ESPEC-MANT
+                BLANK WHEN ZERO.
+            02 LINE 22 COL 14 PIC X(51) FROM MSJ-MANTENIM HIGHLIGHT.
+            02 LINE 24 COL 17 VALUE "ESC - Cancelar".
+            02 LINE 24 COL 48 VALUE "Enter - Continuar".
+
+         01 PANTALLA-CONFIRMAR-BAJA-ESPEC.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 18 VALUE "Mantenimiento UnizarBank - Oficina".
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 6 COL 21 VALUE "Baja de espectaculo" UNDERLINE.
+            02 LINE 12 COL 16 VALUE "Vas a retirar el espectaculo ".
+            02 LINE 12 COL 46 PIC X(20) FROM ESPEC-NOMBRE.
+            02 LINE 14 COL 16 VALUE "de la cartelera. Esta accion no".
+            02 LINE 15 COL 16 VALUE "se puede deshacer.".
+            02 LINE 23 COL 17 VALUE "ESC - Cancelar".
+            02 LINE 23 COL 47 VALUE "Enter - Confirmar".
+
+         01 PANTALLA-OPERACION-OK.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 18 VALUE "Mantenimiento UnizarBank - Oficina".
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 13 COL 14 PIC X(51) FROM MSJ-MANTENIM HIGHLIGHT.
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+        PROCEDURE DIVISION.
+      *Procedimiento inicio
+       INICIO.
+           PERFORM OBTENER-FECHA.
+
+      *Procedimiento menu-mantenim
+       MENU-MANTENIM.
+           PERFORM OBTENER-FECHA.
+           MOVE " " TO MSJ-MANTENIM.
+           DISPLAY PANTALLA-MENU-MANTENIM.
+           PERFORM LEER-TECLA.
+
+           IF TECLA = 0
+             STOP RUN
+           ELSE
+             IF TECLA = 1
+               GO TO ALTA-USUARIO
+             ELSE
+               IF TECLA = 2
+                 GO TO MODIFICAR-USUARIO
+               ELSE
+                 IF TECLA = 3
+                   GO TO RESETEAR-ACCESO
+                 ELSE
+                   IF TECLA = 4
+                     GO TO ALTA-ESPECTACULO
+                   ELSE
+                     IF TECLA = 5
+                       GO TO BAJA-ESPECTACULO
+                     ELSE
+                       GO TO MENU-MANTENIM.
+
+      *Procedimiento leer-tecla
+       LEER-TECLA.
+           ACCEPT TECLA LINE 25, POSITION 0.
+
+      *Procedimiento obtener-fecha
+       OBTENER-FECHA.
+           ACCEPT FECHA FROM DATE YYYYMMDD.
+           MOVE CORR FECHA TO FECHAF.
+           ACCEPT HORA FROM TIME.
+           MOVE CORR HORA TO HORAF.
+
+      *Procedimiento limpiar-datos-usuario-mant
+       LIMPIAR-DATOS-USUARIO-MANT.
+           MOVE 0 TO NUM-TARJ-MANT.
+           MOVE 0 TO PIN-MANT.
+           MOVE 0 TO PIN-NUEVO-MANT.
+           MOVE SPACES TO DNI-MANT.
+           MOVE SPACES TO NOM-APE-MANT.
+           MOVE SPACES TO TFNO-MANT.
+           MOVE SPACES TO DIRECCION-MANT.
+           MOVE SPACES TO CUENTA1-MANT.
+           MOVE SPACES TO CUENTA2-MANT.
+           MOVE SPACES TO CUENTA3-MANT.
+
+      *Procedimiento alta-usuario
+       ALTA-USUARIO.
+           PERFORM LIMPIAR-DATOS-USUARIO-MANT.
+           MOVE " " TO MSJ-MANTENIM.
+
+         MOSTRAR-PANTALLA-ALTA-USUARIO.
+           DISPLAY PANTALLA-ALTA-USUARIO.
+           ACCEPT PANTALLA-ALTA-USUARIO
+             ON ESCAPE
+               GO TO MENU-MANTENIM.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 27
+             GO TO MENU-MANTENIM
+           ELSE
+             IF COB-CRT-STATUS NOT = 0000
+               GO TO MOSTRAR-PANTALLA-ALTA-USUARIO.
+
+           MOVE NUM-TARJ-MANT TO USER-TARJ.
+           MOVE PIN-MANT TO USER-PIN.
+           MOVE 0 TO USER-SALDO1.
+           MOVE 0 TO USER-SALDO2.
+           MOVE 0 TO USER-SALDO3.
+           MOVE DNI-MANT TO USER-DNI.
+           MOVE NOM-APE-MANT TO USER-NOM-APE.
+           MOVE TFNO-MANT TO USER-TFNO.
+           MOVE DIRECCION-MANT TO USER-DIRECCION.
+           MOVE "0" TO USER-BLOQUEADA.
+           MOVE CUENTA1-MANT TO USER-NUM-CUENTA1.
+           MOVE CUENTA2-MANT TO USER-NUM-CUENTA2.
+           MOVE CUENTA3-MANT TO USER-NUM-CUENTA3.
+
+           OPEN I-O USERFILE.
+           WRITE REG-USUARIO
+             INVALID KEY
+               CLOSE USERFILE
+               MOVE MSJ-ERROR-USUARIO-DUP TO MSJ-MANTENIM
+               GO TO MOSTRAR-PANTALLA-ALTA-USUARIO.
+           CLOSE USERFILE.
+
+           MOVE NUM-TARJ-MANT TO LOGIN-TARJ.
+           MOVE 0 TO LOGIN-NUM-INTENTOS.
+           OPEN I-O LOGINFILE.
+           WRITE REG-LOGIN
+             INVALID KEY
+               REWRITE REG-LOGIN.
+           CLOSE LOGINFILE.
+
+           MOVE "Usuario dado de alta correctamente" TO MSJ-MANTENIM.
+           GO TO MOSTRAR-OPERACION-OK.
+
+      *Procedimiento modificar-usuario
+       MODIFICAR-USUARIO.
+           MOVE " " TO MSJ-MANTENIM.
+
+         MOSTRAR-PANTALLA-PIDE-TARJETA-MOD.
+           DISPLAY PANTALLA-PIDE-TARJETA-MANT.
+           ACCEPT NUM-TARJ-MANT LINE 11 POSITION 47
+             ON ESCAPE
+               GO TO MENU-MANTENIM.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             GO TO MENU-MANTENIM
+           ELSE
+             IF COB-CRT-STATUS NOT = 0000
+               GO TO MOSTRAR-PANTALLA-PIDE-TARJETA-MOD.
+
+           PERFORM BUSCAR-USUARIO-MANT THRU FIN-BUSCAR-USUARIO-MANT.
+           IF EXISTE-USUARIO-MANT = "NO"
+             MOVE MSJ-ERROR-USUARIO-NOENC TO MSJ-MANTENIM
+             GO TO MOSTRAR-PANTALLA-PIDE-TARJETA-MOD.
+
+           MOVE USER-NOM-APE TO NOM-APE-MANT.
+           MOVE USER-TFNO TO TFNO-MANT.
+           MOVE USER-DIRECCION TO DIRECCION-MANT.
+
+         MOSTRAR-PANTALLA-MODIFICAR-USUARIO.
+           DISPLAY PANTALLA-MODIFICAR-USUARIO.
+           ACCEPT PANTALLA-MODIFICAR-USUARIO
+             ON ESCAPE
+               GO TO MENU-MANTENIM.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 27
+             GO TO MENU-MANTENIM
+           ELSE
+             IF COB-CRT-STATUS NOT = 0000
+               GO TO MOSTRAR-PANTALLA-MODIFICAR-USUARIO.
+
+           OPEN I-O USERFILE.
+           MOVE NUM-TARJ-MANT TO USER-TARJ.
+           READ USERFILE INVALID KEY
+               CLOSE USERFILE
+               MOVE MSJ-ERROR-USUARIO-NOENC TO MSJ-MANTENIM
+               GO TO MOSTRAR-PANTALLA-PIDE-TARJETA-MOD.
+           MOVE NOM-APE-MANT TO USER-NOM-APE.
+           MOVE TFNO-MANT TO USER-TFNO.
+           MOVE DIRECCION-MANT TO USER-DIRECCION.
+           REWRITE REG-USUARIO.
+           CLOSE USERFILE.
+
+           MOVE "Datos de usuario actualizados correctamente"
+               TO MSJ-MANTENIM.
+           GO TO MOSTRAR-OPERACION-OK.
+
+      *Procedimiento resetear-acceso
+       RESETEAR-ACCESO.
+           MOVE " " TO MSJ-MANTENIM.
+
+         MOSTRAR-PANTALLA-PIDE-TARJETA-RES.
+           DISPLAY PANTALLA-PIDE-TARJETA-MANT.
+           ACCEPT NUM-TARJ-MANT LINE 11 POSITION 47
+             ON ESCAPE
+               GO TO MENU-MANTENIM.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             GO TO MENU-MANTENIM
+           ELSE
+             IF COB-CRT-STATUS NOT = 0000
+               GO TO MOSTRAR-PANTALLA-PIDE-TARJETA-RES.
+
+           PERFORM BUSCAR-USUARIO-MANT THRU FIN-BUSCAR-USUARIO-MANT.
+           IF EXISTE-USUARIO-MANT = "NO"
+             MOVE MSJ-ERROR-USUARIO-NOENC TO MSJ-MANTENIM
+             GO TO MOSTRAR-PANTALLA-PIDE-TARJETA-RES.
+
+           MOVE 0 TO PIN-NUEVO-MANT.
+
+         MOSTRAR-PANTALLA-RESETEAR-ACCESO.
+           DISPLAY PANTALLA-RESETEAR-ACCESO.
+           ACCEPT PANTALLA-RESETEAR-ACCESO
+             ON ESCAPE
+               GO TO MENU-MANTENIM.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 27
+             GO TO MENU-MANTENIM
+           ELSE
+             IF COB-CRT-STATUS NOT = 0000
+               GO TO MOSTRAR-PANTALLA-RESETEAR-ACCESO.
+
+           OPEN I-O USERFILE.
+           MOVE NUM-TARJ-MANT TO USER-TARJ.
+           READ USERFILE INVALID KEY
+               CLOSE USERFILE
+               MOVE MSJ-ERROR-USUARIO-NOENC TO MSJ-MANTENIM
+               GO TO MOSTRAR-PANTALLA-PIDE-TARJETA-RES.
+           MOVE PIN-NUEVO-MANT TO USER-PIN.
+           MOVE "0" TO USER-BLOQUEADA.
+           REWRITE REG-USUARIO.
+           CLOSE USERFILE.
+
+           OPEN I-O LOGINFILE.
+           MOVE NUM-TARJ-MANT TO LOGIN-TARJ.
+           READ LOGINFILE INVALID KEY
+               MOVE 0 TO LOGIN-NUM-INTENTOS
+               WRITE REG-LOGIN
+           NOT INVALID KEY
+               MOVE 0 TO LOGIN-NUM-INTENTOS
+               REWRITE REG-LOGIN.
+           CLOSE LOGINFILE.
+
+           MOVE "Clave reseteada y tarjeta desbloqueada" TO
+               MSJ-MANTENIM.
+           GO TO MOSTRAR-OPERACION-OK.
+
+      *Procedimiento buscar-usuario-mant
+       BUSCAR-USUARIO-MANT.
+           MOVE NUM-TARJ-MANT TO USER-TARJ.
+           OPEN INPUT USERFILE.
+           READ USERFILE INVALID KEY GO TO ERROR-USUARIO-MANT.
+           MOVE "SI" TO EXISTE-USUARIO-MANT.
+           GO TO FIN-BUSCAR-USUARIO-MANT.
+
+         ERROR-USUARIO-MANT.
+           MOVE "NO" TO EXISTE-USUARIO-MANT.
+
+       FIN-BUSCAR-USUARIO-MANT.
+           CLOSE USERFILE.
+
+      *Procedimiento alta-espectaculo
+       ALTA-ESPECTACULO.
+           MOVE " " TO MSJ-MANTENIM.
+           MOVE 0 TO NUM-ESPEC-MANT.
+           MOVE SPACES TO NOMBRE-ESPEC-MANT.
+           MOVE SPACES TO DESCRIPCION-ESPEC-MANT.
+           MOVE 0 TO PRECIO-ESPEC-MANT.
+           MOVE 0 TO ENT-DISPO-ESPEC-MANT.
+           MOVE 0 TO DDE-MANT.
+           MOVE 0 TO MME-MANT.
+           MOVE 0 TO AAE-MANT.
+
+         MOSTRAR-PANTALLA-ALTA-ESPEC.
+           DISPLAY PANTALLA-ALTA-ESPECTACULO.
+           ACCEPT PANTALLA-ALTA-ESPECTACULO
+             ON ESCAPE
+               GO TO MENU-MANTENIM.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 27
+             GO TO MENU-MANTENIM
+           ELSE
+             IF COB-CRT-STATUS NOT = 0000
+               GO TO MOSTRAR-PANTALLA-ALTA-ESPEC.
+
+           MOVE NUM-ESPEC-MANT TO ESPEC-NUMERO.
+           MOVE NOMBRE-ESPEC-MANT TO ESPEC-NOMBRE.
+           MOVE PRECIO-ESPEC-MANT TO ESPEC-PRECIO-ENTRADA.
+           MOVE DESCRIPCION-ESPEC-MANT TO ESPEC-DESCRIPCION.
+           MOVE ENT-DISPO-ESPEC-MANT TO ESPEC-ENT-DISPONIBLES.
+           MOVE DDE-MANT TO DDF-ESPEC-MANT.
+           MOVE MME-MANT TO MMF-ESPEC-MANT.
+           MOVE AAE-MANT TO AAF-ESPEC-MANT.
+           MOVE FECHA-ESPEC-MANT TO ESPEC-FECHA.
+
+           OPEN I-O ESPECFILE.
+           WRITE REG-ESPECTACULO
+             INVALID KEY
+               CLOSE ESPECFILE
+               MOVE MSJ-ERROR-ESPEC-DUP TO MSJ-MANTENIM
+               GO TO MOSTRAR-PANTALLA-ALTA-ESPEC.
+           CLOSE ESPECFILE.
+
+           MOVE "Espectaculo dado de alta correctamente" TO
+               MSJ-MANTENIM.
+           GO TO MOSTRAR-OPERACION-OK.
+
+      *Procedimiento baja-espectaculo
+       BAJA-ESPECTACULO.
+           MOVE " " TO MSJ-MANTENIM.
+           MOVE 0 TO NUM-ESPEC-MANT.
+
+         MOSTRAR-PANTALLA-PIDE-ESPEC.
+           DISPLAY PANTALLA-PIDE-ESPEC-MANT.
+           ACCEPT NUM-ESPEC-MANT LINE 11 POSITION 52
+             ON ESCAPE
+               GO TO MENU-MANTENIM.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             GO TO MENU-MANTENIM
+           ELSE
+             IF COB-CRT-STATUS NOT = 0000
+               GO TO MOSTRAR-PANTALLA-PIDE-ESPEC.
+
+           MOVE NUM-ESPEC-MANT TO ESPEC-NUMERO.
+           OPEN I-O ESPECFILE.
+           READ ESPECFILE INVALID KEY
+               CLOSE ESPECFILE
+               MOVE MSJ-ERROR-ESPEC-NOENC TO MSJ-MANTENIM
+               GO TO MOSTRAR-PANTALLA-PIDE-ESPEC.
+
+         MOSTRAR-PANTALLA-CONFIRMAR-BAJA.
+           DISPLAY PANTALLA-CONFIRMAR-BAJA-ESPEC.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             CLOSE ESPECFILE
+             GO TO MENU-MANTENIM
+           ELSE
+             IF COB-CRT-STATUS NOT = 0000
+               GO TO MOSTRAR-PANTALLA-CONFIRMAR-BAJA.
+
+           DELETE ESPECFILE RECORD.
+           CLOSE ESPECFILE.
+
+           MOVE "Espectaculo retirado de la cartelera" TO
+               MSJ-MANTENIM.
+           GO TO MOSTRAR-OPERACION-OK.
+
+      *Procedimiento mostrar-operacion-ok
+       MOSTRAR-OPERACION-OK.
+           DISPLAY PANTALLA-OPERACION-OK.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0000
+             GO TO MOSTRAR-OPERACION-OK
+           ELSE
+             GO TO MENU-MANTENIM.
+
+       END PROGRAM MANTENIM.
